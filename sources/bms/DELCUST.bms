@@ -0,0 +1,106 @@
+***************************************************************
+*                                                               *
+* Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+* This software may be used, modified, and distributed          *
+* (provided this notice is included without modification)       *
+* solely for internal demonstration purposes with other         *
+* Micro Focus software, and is otherwise subject to the EULA at *
+* https://www.microfocus.com/en-us/legal/software-licensing.    *
+*                                                               *
+* THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+* WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+* MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+* SHALL NOT APPLY.                                              *
+* TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+* MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION        *
+* WITH THIS SOFTWARE.                                           *
+*                                                               *
+***************************************************************
+***************************************************************
+* Mapset:      DELCUST.BMS                                      *
+* Function:    Teller screen used to pull up a customer by       *
+*              BCS-REC-PID, review the CBANKVCS fields and       *
+*              confirm removal via the DELCUST transaction       *
+***************************************************************
+DELCUST  DFHMSD TYPE=MAP,                                             X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB,                                           X
+               MAPATTS=(COLOR,HILIGHT)
+*
+DELCUST1 DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='DELETE CUSTOMER'
+*
+         DFHMDF POS=(3,2),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CUSTOMER ID:'
+PID      DFHMDF POS=(3,15),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               COLOR=YELLOW
+*
+         DFHMDF POS=(4,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NAME:'
+NAME     DFHMDF POS=(4,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(5,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ADDRESS 1:'
+ADDR1    DFHMDF POS=(5,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(6,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='POSTCODE:'
+PCODE    DFHMDF POS=(6,15),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(PROT,NORM),                                      X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(7,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ACCOUNT NO:'
+ACCT     DFHMDF POS=(7,15),                                             X
+               LENGTH=8,                                               X
+               ATTRB=(PROT,NORM),                                      X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(9,2),                                              X
+               LENGTH=40,                                               X
+               ATTRB=(PROT,BRT),                                        X
+               INITIAL='TYPE Y TO CONFIRM REMOVAL OF THIS RECORD:'
+CONF     DFHMDF POS=(9,44),                                             X
+               LENGTH=1,                                                X
+               ATTRB=(UNPROT,NORM),                                     X
+               COLOR=YELLOW
+*
+MSG      DFHMDF POS=(22,2),                                             X
+               LENGTH=60,                                               X
+               ATTRB=(PROT,BRT),                                        X
+               COLOR=RED
+*
+PFKEYS   DFHMDF POS=(24,2),                                              X
+               LENGTH=60,                                                X
+               ATTRB=(PROT,NORM),                                        X
+               INITIAL='ENTER=CONFIRM  PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
