@@ -0,0 +1,151 @@
+***************************************************************
+*                                                               *
+* Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+* This software may be used, modified, and distributed          *
+* (provided this notice is included without modification)       *
+* solely for internal demonstration purposes with other         *
+* Micro Focus software, and is otherwise subject to the EULA at *
+* https://www.microfocus.com/en-us/legal/software-licensing.    *
+*                                                               *
+* THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+* WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+* MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+* SHALL NOT APPLY.                                              *
+* TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+* MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION        *
+* WITH THIS SOFTWARE.                                           *
+*                                                               *
+***************************************************************
+***************************************************************
+* Mapset:      UPDCUST.BMS                                      *
+* Function:    Teller screen used to pull up a customer by       *
+*              BCS-REC-PID, amend the CBANKVCS fields and drive  *
+*              the UPDCUST transaction                           *
+***************************************************************
+UPDCUST  DFHMSD TYPE=MAP,                                             X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=FREEKB,                                           X
+               MAPATTS=(COLOR,HILIGHT)
+*
+UPDCUST1 DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='UPDATE CUSTOMER'
+*
+         DFHMDF POS=(3,2),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='CUSTOMER ID:'
+PID      DFHMDF POS=(3,15),                                            X
+               LENGTH=5,                                               X
+               ATTRB=(UNPROT,NUM,IC),                                  X
+               COLOR=YELLOW
+*
+         DFHMDF POS=(4,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='NAME:'
+NAME     DFHMDF POS=(4,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(5,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ADDRESS 1:'
+ADDR1    DFHMDF POS=(5,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(6,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ADDRESS 2:'
+ADDR2    DFHMDF POS=(6,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(7,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ADDRESS 3:'
+ADDR3    DFHMDF POS=(7,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(8,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ADDRESS 4:'
+ADDR4    DFHMDF POS=(8,15),                                            X
+               LENGTH=30,                                              X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(9,2),                                              X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='POSTCODE:'
+PCODE    DFHMDF POS=(9,15),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(10,2),                                             X
+               LENGTH=14,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='DATE OF BIRTH:'
+DOB      DFHMDF POS=(10,17),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(11,2),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='SORT CODE:'
+SCODE    DFHMDF POS=(11,15),                                            X
+               LENGTH=6,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(12,2),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='ACCOUNT NO:'
+ACCT     DFHMDF POS=(12,15),                                            X
+               LENGTH=8,                                               X
+               ATTRB=(UNPROT,NUM),                                     X
+               COLOR=TURQUOISE
+*
+         DFHMDF POS=(13,2),                                             X
+               LENGTH=12,                                              X
+               ATTRB=(PROT,NORM),                                      X
+               INITIAL='TEL NO:'
+TEL      DFHMDF POS=(13,15),                                            X
+               LENGTH=15,                                              X
+               ATTRB=(UNPROT,NORM),                                    X
+               COLOR=TURQUOISE
+*
+MSG      DFHMDF POS=(22,2),                                             X
+               LENGTH=60,                                               X
+               ATTRB=(PROT,BRT),                                        X
+               COLOR=RED
+*
+PFKEYS   DFHMDF POS=(24,2),                                              X
+               LENGTH=60,                                                X
+               ATTRB=(PROT,NORM),                                        X
+               INITIAL='ENTER=SAVE  PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
