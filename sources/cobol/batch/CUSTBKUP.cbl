@@ -0,0 +1,383 @@
+000100******************************************************************
+000200*                                                                *
+000300* Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved      *
+000400* This software may be used, modified, and distributed          *
+000500* (provided this notice is included without modification)       *
+000600* solely for internal demonstration purposes with other         *
+000700* Micro Focus software, and is otherwise subject to the EULA at *
+000800* https://www.microfocus.com/en-us/legal/software-licensing.    *
+000900*                                                                *
+001000* THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED              *
+001100* WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF                *
+001200* MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,          *
+001300* SHALL NOT APPLY.                                               *
+001400* TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL               *
+001500* MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION        *
+001600* WITH THIS SOFTWARE.                                            *
+001700*                                                                *
+001800******************************************************************
+001900******************************************************************
+002000* PROGRAM:     CUSTBKUP.CBL                                      *
+002100* FUNCTION:    NIGHTLY BACKUP OF THE BNKCUST CUSTOMER MASTER TO  *
+002200*              A SEQUENTIAL EXTRACT, WITH A BALANCING REPORT     *
+002300*              AGAINST THE CUSTAUDT AUDIT JOURNAL SO A MISSED    *
+002400*              WRITE OR VSAM CORRUPTION SHOWS UP THE NEXT        *
+002500*              MORNING INSTEAD OF DAYS LATER                    *
+002600*                                                                *
+002700* INPUT:       BNKCUST - CUSTOMER MASTER (SAME VSAM CLUSTER      *
+002800*                        MAINTAINED ONLINE BY ADDCUST/UPDCUST/   *
+002900*                        DELCUST AND IN BATCH BY CUSTLOAD). THE  *
+002950*                        RESERVED PID '00000' CONTROL RECORD     *
+002960*                        (SEE CUSTCTL.CPY) IS NOT A CUSTOMER AND *
+002970*                        IS SKIPPED BY THIS JOB                  *
+003000*              CUSTAUDF - SEQUENTIAL EXTRACT OF THE CUSTAUDT     *
+003100*                        JOURNAL (ONE CUSTAUD-SHAPED ENTRY PER   *
+003200*                        SUCCESSFUL ADD/UPDATE/DELETE). THIS IS  *
+003300*                        THE DATASET BEHIND THE CUSTAUD          *
+003400*                        EXTRAPARTITION TDQ THAT ADDCUST/        *
+003450*                        UPDCUST/DELCUST WRITE TO DIRECTLY AS    *
+003460*                        EACH CHANGE HAPPENS, ALONGSIDE THE      *
+003470*                        CUSTAUDT JOURNAL ITSELF - NO SEPARATE   *
+003480*                        ARCHIVE STEP IS NEEDED TO PRODUCE IT    *
+003500* OUTPUT:      CUSTBKUP - SEQUENTIAL BACKUP COPY OF BNKCUST,     *
+003600*                        ONE CBANKVCS RECORD PER CUSTOMER        *
+003700*              BKUPLOG  - BALANCING/CONTROL REPORT               *
+003800******************************************************************
+003900 IDENTIFICATION DIVISION.
+004000 PROGRAM-ID.
+004100     CUSTBKUP.
+004200 AUTHOR.
+004300     BATCH SUPPORT.
+004400 INSTALLATION.
+004500     BANKDEMO.
+004600 DATE-WRITTEN.
+004700     09 AUG 2026.
+004800 DATE-COMPILED.
+004900     TODAY.
+005000******************************************************************
+005100* MODIFICATION HISTORY                                          *
+005200* DATE       INIT  DESCRIPTION                                  *
+005300* 09AUG26    BS    INITIAL VERSION - NIGHTLY BNKCUST BACKUP AND  *
+005400*                  AUDIT-JOURNAL BALANCING REPORT                *
+005500******************************************************************
+005600 ENVIRONMENT DIVISION.
+005700 CONFIGURATION SECTION.
+005800 SOURCE-COMPUTER.
+005900     IBM-370.
+006000 OBJECT-COMPUTER.
+006100     IBM-370.
+006200 INPUT-OUTPUT SECTION.
+006300 FILE-CONTROL.
+006400     SELECT BNKCUST ASSIGN TO "BNKCUST"
+006500         ORGANIZATION IS INDEXED
+006600         ACCESS MODE IS DYNAMIC
+006700         RECORD KEY IS BCS-REC-PID OF BNKCUST-REC
+006800         FILE STATUS IS CBK-BNKCUST-STATUS.
+006900
+007000     SELECT CUSTBKUP ASSIGN TO "CUSTBKUP"
+007100         ORGANIZATION IS SEQUENTIAL
+007200         FILE STATUS IS CBK-CUSTBKUP-STATUS.
+007300
+007400     SELECT CUSTAUDF ASSIGN TO "CUSTAUDF"
+007500         ORGANIZATION IS SEQUENTIAL
+007600         FILE STATUS IS CBK-CUSTAUDF-STATUS.
+007700
+007800     SELECT BKUPLOG ASSIGN TO "BKUPLOG"
+007900         ORGANIZATION IS LINE SEQUENTIAL
+008000         FILE STATUS IS CBK-BKUPLOG-STATUS.
+008100
+008200 DATA DIVISION.
+008300 FILE SECTION.
+008400 FD  BNKCUST
+008500     RECORDING MODE IS F.
+008600 01  BNKCUST-REC.
+008700 COPY CBANKVCS.
+008800
+008900 FD  CUSTBKUP
+009000     RECORDING MODE IS F.
+009100 01  CUSTBKUP-REC.
+009200 COPY CBANKVCS.
+009300
+009400 FD  CUSTAUDF
+009500     RECORDING MODE IS F.
+009600 01  CUSTAUDF-REC.
+009700 COPY CUSTAUD.
+009800
+009900 FD  BKUPLOG
+010000     RECORDING MODE IS F.
+010100 01  BKUPLOG-REC                     PIC X(132).
+010200
+010300 WORKING-STORAGE SECTION.
+010400 01  CBK-FILE-STATUS-GROUP.
+010500     05  CBK-BNKCUST-STATUS          PIC X(02).
+010600         88  CBK-BNKCUST-OK               VALUE '00'.
+010700         88  CBK-BNKCUST-EOF               VALUE '10'.
+010800     05  CBK-CUSTBKUP-STATUS         PIC X(02).
+010900         88  CBK-CUSTBKUP-OK               VALUE '00'.
+011000     05  CBK-CUSTAUDF-STATUS         PIC X(02).
+011100         88  CBK-CUSTAUDF-OK               VALUE '00'.
+011200         88  CBK-CUSTAUDF-EOF              VALUE '10'.
+011300     05  CBK-BKUPLOG-STATUS          PIC X(02).
+011400         88  CBK-BKUPLOG-OK                VALUE '00'.
+011500
+011600 01  CBK-SWITCHES.
+011700     05  CBK-BNKCUST-EOF-SW          PIC X(01)
+011800         VALUE 'N'.
+011900         88  CBK-BNKCUST-AT-EOF           VALUE 'Y'.
+012000     05  CBK-CUSTAUDF-EOF-SW         PIC X(01)
+012100         VALUE 'N'.
+012200         88  CBK-CUSTAUDF-AT-EOF          VALUE 'Y'.
+012300     05  CBK-CUSTAUDF-OPEN-SW        PIC X(01)
+012400         VALUE 'Y'.
+012500         88  CBK-CUSTAUDF-AVAILABLE       VALUE 'Y'.
+012600         88  CBK-CUSTAUDF-UNAVAILABLE     VALUE 'N'.
+012700
+012800 77  CBK-RUN-DATE                    PIC 9(08) VALUE ZERO.
+012900 77  CBK-BNKCUST-COUNT               PIC 9(09) COMP VALUE ZERO.
+013000 77  CBK-BACKUP-COUNT                PIC 9(09) COMP VALUE ZERO.
+013100 77  CBK-AUDIT-TOTAL-COUNT           PIC 9(09) COMP VALUE ZERO.
+013200 77  CBK-AUDIT-ADD-COUNT             PIC 9(09) COMP VALUE ZERO.
+013300 77  CBK-AUDIT-UPDATE-COUNT          PIC 9(09) COMP VALUE ZERO.
+013400 77  CBK-AUDIT-DELETE-COUNT          PIC 9(09) COMP VALUE ZERO.
+013500 77  CBK-AUDIT-ENTRY-DATE            PIC 9(08).
+013600
+013700 01  CBK-REPORT-HEADING1.
+013800     05  FILLER                      PIC X(40)
+013900         VALUE 'CUSTBKUP - NIGHTLY BACKUP/RECONCILIATION'.
+014000     05  FILLER                      PIC X(92) VALUE SPACES.
+014100
+014200 01  CBK-REPORT-HEADING2.
+014300     05  FILLER                      PIC X(11)
+014400         VALUE 'RUN DATE: '.
+014500     05  CBKH-RUN-DATE               PIC 9(08).
+014600     05  FILLER                      PIC X(113) VALUE SPACES.
+014700
+014800 01  CBK-REPORT-COUNT-LINE.
+014900     05  CBKC-LABEL                  PIC X(40).
+015000     05  CBKC-COUNT                  PIC ZZZZZZZZ9.
+015100     05  FILLER                      PIC X(83) VALUE SPACES.
+015200
+015300 01  CBK-REPORT-WARNING-LINE.
+015400     05  CBKW-TEXT                   PIC X(100).
+015500     05  FILLER                      PIC X(32) VALUE SPACES.
+015600
+015700******************************************************************
+015800* MAINLINE                                                       *
+015900******************************************************************
+016000 PROCEDURE DIVISION.
+016100 0000-MAINLINE.
+016200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016300     PERFORM 2000-BACKUP-BNKCUST THRU 2000-EXIT
+016400         UNTIL CBK-BNKCUST-AT-EOF.
+016500     PERFORM 3000-SUMMARIZE-AUDIT-JOURNAL THRU 3000-EXIT.
+016600     PERFORM 8000-WRITE-BALANCING-REPORT THRU 8000-EXIT.
+016700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+016800     STOP RUN.
+016900
+017000******************************************************************
+017100* 1000-INITIALIZE - OPEN FILES AND SET THE RUN DATE              *
+017200******************************************************************
+017300 1000-INITIALIZE.
+017400     MOVE FUNCTION CURRENT-DATE (1:8) TO CBK-RUN-DATE.
+017500     OPEN INPUT  BNKCUST.
+017600     OPEN OUTPUT CUSTBKUP.
+017700     OPEN OUTPUT BKUPLOG.
+017800
+017900     OPEN INPUT CUSTAUDF.
+018000     IF CBK-CUSTAUDF-OK
+018100        SET CBK-CUSTAUDF-AVAILABLE TO TRUE
+018200     ELSE
+018300        SET CBK-CUSTAUDF-UNAVAILABLE TO TRUE
+018400        SET CBK-CUSTAUDF-AT-EOF TO TRUE
+018500     END-IF.
+018600
+018700     MOVE LOW-VALUES TO BCS-REC-PID OF BNKCUST-REC.
+018800     START BNKCUST KEY IS GREATER THAN OR EQUAL TO
+018900         BCS-REC-PID OF BNKCUST-REC
+019000         INVALID KEY
+019100            SET CBK-BNKCUST-AT-EOF TO TRUE
+019200     END-START.
+019300 1000-EXIT.
+019400     EXIT.
+019500
+019600******************************************************************
+019700* 2000-BACKUP-BNKCUST - READ BNKCUST FORWARD, COPYING EVERY      *
+019800* CUSTOMER RECORD TO THE SEQUENTIAL BACKUP EXTRACT - THE         *
+019850* RESERVED '00000' CONTROL RECORD IS NOT A CUSTOMER AND IS       *
+019860* EXCLUDED FROM BOTH THE BACKUP AND THE COUNTS                   *
+019900******************************************************************
+020000 2000-BACKUP-BNKCUST.
+020100     READ BNKCUST NEXT RECORD
+020200         AT END
+020300            SET CBK-BNKCUST-AT-EOF TO TRUE
+020400     END-READ.
+020500     IF NOT CBK-BNKCUST-AT-EOF
+020550        AND BCS-REC-PID OF BNKCUST-REC NOT = '00000'
+020600        ADD 1 TO CBK-BNKCUST-COUNT
+020700        MOVE BNKCUST-REC TO CUSTBKUP-REC
+020800        WRITE CUSTBKUP-REC
+020900        IF CBK-CUSTBKUP-OK
+021000           ADD 1 TO CBK-BACKUP-COUNT
+021100        END-IF
+021200     END-IF.
+021300 2000-EXIT.
+021400     EXIT.
+021500
+021600******************************************************************
+021700* 3000-SUMMARIZE-AUDIT-JOURNAL - READ THE AUDIT JOURNAL EXTRACT  *
+021800* AND COUNT TODAY'S ADD/UPDATE/DELETE ENTRIES                   *
+021900******************************************************************
+022000 3000-SUMMARIZE-AUDIT-JOURNAL.
+022100     PERFORM 3100-READ-AUDIT-ENTRY THRU 3100-EXIT
+022200         UNTIL CBK-CUSTAUDF-AT-EOF.
+022300 3000-EXIT.
+022400     EXIT.
+022500
+022600******************************************************************
+022700* 3100-READ-AUDIT-ENTRY - READ ONE JOURNAL ENTRY AND, IF IT IS   *
+022800* DATED TODAY, ADD IT TO THE APPROPRIATE ACTION COUNT            *
+022900******************************************************************
+023000 3100-READ-AUDIT-ENTRY.
+023100     READ CUSTAUDF
+023200         AT END
+023300            SET CBK-CUSTAUDF-AT-EOF TO TRUE
+023400     END-READ.
+023500     IF NOT CBK-CUSTAUDF-AT-EOF
+023600        MOVE CAJ-TIMESTAMP(1:8) TO CBK-AUDIT-ENTRY-DATE
+023700        IF CBK-AUDIT-ENTRY-DATE = CBK-RUN-DATE
+023800           ADD 1 TO CBK-AUDIT-TOTAL-COUNT
+023900           EVALUATE TRUE
+024000              WHEN CAJ-ACTION-ADD
+024100                 ADD 1 TO CBK-AUDIT-ADD-COUNT
+024200              WHEN CAJ-ACTION-UPDATE
+024300                 ADD 1 TO CBK-AUDIT-UPDATE-COUNT
+024400              WHEN CAJ-ACTION-DELETE
+024500                 ADD 1 TO CBK-AUDIT-DELETE-COUNT
+024600              WHEN OTHER
+024700                 CONTINUE
+024800           END-EVALUATE
+024900        END-IF
+025000     END-IF.
+025100 3100-EXIT.
+025200     EXIT.
+025300
+025400******************************************************************
+025500* 8000-WRITE-BALANCING-REPORT - RECORD COUNT IN BNKCUST SET      *
+025600* AGAINST WHAT THE AUDIT JOURNAL SAYS WAS WRITTEN TODAY, SO A    *
+025700* MISSED WRITE OR A CORRUPTED CLUSTER SHOWS UP HERE RATHER THAN  *
+025800* SURFACING AS A CUSTOMER COMPLAINT DAYS LATER                   *
+025900******************************************************************
+026000 8000-WRITE-BALANCING-REPORT.
+026100     MOVE CBK-REPORT-HEADING1 TO BKUPLOG-REC.
+026200     WRITE BKUPLOG-REC.
+026300     MOVE SPACES         TO CBK-REPORT-HEADING2.
+026400     MOVE CBK-RUN-DATE   TO CBKH-RUN-DATE.
+026500     MOVE CBK-REPORT-HEADING2 TO BKUPLOG-REC.
+026600     WRITE BKUPLOG-REC.
+026700     MOVE SPACES TO BKUPLOG-REC.
+026800     WRITE BKUPLOG-REC.
+026900
+027000     MOVE SPACES TO CBK-REPORT-COUNT-LINE.
+027100     MOVE 'RECORDS CURRENTLY ON BNKCUST' TO CBKC-LABEL.
+027200     MOVE CBK-BNKCUST-COUNT TO CBKC-COUNT.
+027300     MOVE CBK-REPORT-COUNT-LINE TO BKUPLOG-REC.
+027400     WRITE BKUPLOG-REC.
+027500
+027600     MOVE SPACES TO CBK-REPORT-COUNT-LINE.
+027700     MOVE 'RECORDS WRITTEN TO CUSTBKUP' TO CBKC-LABEL.
+027800     MOVE CBK-BACKUP-COUNT TO CBKC-COUNT.
+027900     MOVE CBK-REPORT-COUNT-LINE TO BKUPLOG-REC.
+028000     WRITE BKUPLOG-REC.
+028100
+028200     MOVE SPACES TO BKUPLOG-REC.
+028300     WRITE BKUPLOG-REC.
+028400
+028500     IF CBK-CUSTAUDF-UNAVAILABLE
+028600        MOVE SPACES TO CBK-REPORT-WARNING-LINE
+028700        MOVE 'AUDIT JOURNAL EXTRACT CUSTAUDF NOT AVAILABLE -'
+028800           TO CBKW-TEXT
+028900        MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+029000        WRITE BKUPLOG-REC
+029100        MOVE SPACES TO CBK-REPORT-WARNING-LINE
+029200        MOVE 'TODAY''S ADD/UPDATE/DELETE COUNTS COULD NOT BE'
+029300           TO CBKW-TEXT
+029400        MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+029500        WRITE BKUPLOG-REC
+029600        MOVE SPACES TO CBK-REPORT-WARNING-LINE
+029700        MOVE 'RECONCILED AGAINST BNKCUST FOR THIS RUN'
+029800           TO CBKW-TEXT
+029900        MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+030000        WRITE BKUPLOG-REC
+030100     ELSE
+030200        MOVE SPACES TO CBK-REPORT-COUNT-LINE
+030300        MOVE 'CUSTOMERS ADDED TODAY PER AUDIT JOURNAL'
+030400           TO CBKC-LABEL
+030500        MOVE CBK-AUDIT-ADD-COUNT TO CBKC-COUNT
+030600        MOVE CBK-REPORT-COUNT-LINE TO BKUPLOG-REC
+030700        WRITE BKUPLOG-REC
+030800
+030900        MOVE SPACES TO CBK-REPORT-COUNT-LINE
+031000        MOVE 'CUSTOMERS UPDATED TODAY PER AUDIT JOURNAL'
+031100           TO CBKC-LABEL
+031200        MOVE CBK-AUDIT-UPDATE-COUNT TO CBKC-COUNT
+031300        MOVE CBK-REPORT-COUNT-LINE TO BKUPLOG-REC
+031400        WRITE BKUPLOG-REC
+031500
+031600        MOVE SPACES TO CBK-REPORT-COUNT-LINE
+031700        MOVE 'CUSTOMERS DELETED TODAY PER AUDIT JOURNAL'
+031800           TO CBKC-LABEL
+031900        MOVE CBK-AUDIT-DELETE-COUNT TO CBKC-COUNT
+032000        MOVE CBK-REPORT-COUNT-LINE TO BKUPLOG-REC
+032100        WRITE BKUPLOG-REC
+032200
+032300        MOVE SPACES TO BKUPLOG-REC
+032400        WRITE BKUPLOG-REC
+032500
+032600        IF CBK-BACKUP-COUNT NOT = CBK-BNKCUST-COUNT
+032700           MOVE SPACES TO CBK-REPORT-WARNING-LINE
+032800           MOVE '*** OUT OF BALANCE - BACKUP COUNT DOES NOT'
+032900              TO CBKW-TEXT
+033000           MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+033100           WRITE BKUPLOG-REC
+033200           MOVE SPACES TO CBK-REPORT-WARNING-LINE
+033300           MOVE 'MATCH THE BNKCUST RECORD COUNT - INVESTIGATE'
+033400              TO CBKW-TEXT
+033500           MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+033600           WRITE BKUPLOG-REC
+033700        ELSE
+033800           IF CBK-AUDIT-ADD-COUNT > CBK-BNKCUST-COUNT
+034000              MOVE SPACES TO CBK-REPORT-WARNING-LINE
+034100              MOVE
+034200           '*** REVIEW - MORE ADDS LOGGED TODAY THAN CUSTOMERS'
+034300                 TO CBKW-TEXT
+034400              MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+034500              WRITE BKUPLOG-REC
+034600              MOVE SPACES TO CBK-REPORT-WARNING-LINE
+034700              MOVE 'ON FILE - POSSIBLE MISSED WRITE OR CORRUPTION'
+034800                 TO CBKW-TEXT
+034900              MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+035000              WRITE BKUPLOG-REC
+035100           ELSE
+035200              MOVE SPACES TO CBK-REPORT-WARNING-LINE
+035300              MOVE 'BACKUP COMPLETE - COUNTS RECONCILE'
+035400                 TO CBKW-TEXT
+035500              MOVE CBK-REPORT-WARNING-LINE TO BKUPLOG-REC
+035600              WRITE BKUPLOG-REC
+035700           END-IF
+035800        END-IF
+035900     END-IF.
+036000 8000-EXIT.
+036100     EXIT.
+036200
+036300******************************************************************
+036400* 9000-TERMINATE - CLOSE EVERYTHING DOWN                         *
+036500******************************************************************
+036600 9000-TERMINATE.
+036700     CLOSE BNKCUST.
+036800     CLOSE CUSTBKUP.
+036900     CLOSE BKUPLOG.
+037000     IF CBK-CUSTAUDF-AVAILABLE
+037100        CLOSE CUSTAUDF
+037200     END-IF.
+037300 9000-EXIT.
+037400     EXIT.
