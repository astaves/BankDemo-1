@@ -0,0 +1,497 @@
+000100******************************************************************
+000200*                                                                *
+000300* Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved      *
+000400* This software may be used, modified, and distributed          *
+000500* (provided this notice is included without modification)       *
+000600* solely for internal demonstration purposes with other         *
+000700* Micro Focus software, and is otherwise subject to the EULA at *
+000800* https://www.microfocus.com/en-us/legal/software-licensing.    *
+000900*                                                                *
+001000* THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED              *
+001100* WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF                *
+001200* MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,          *
+001300* SHALL NOT APPLY.                                               *
+001400* TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL               *
+001500* MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION        *
+001600* WITH THIS SOFTWARE.                                            *
+001700*                                                                *
+001800******************************************************************
+001900******************************************************************
+002000* PROGRAM:     CUSTLOAD.CBL                                     *
+002100* FUNCTION:    OVERNIGHT BULK LOAD OF NEW CUSTOMERS INTO         *
+002200*              BNKCUST FROM A SEQUENTIAL EXTRACT SUPPLIED BY     *
+002300*              COMPLIANCE/BRANCH ONBOARDING                     *
+002400*                                                                *
+002500* INPUT:       CUSTIN  - SEQUENTIAL, ONE CBANKVCS-SHAPED         *
+002600*                        CUSTOMER PER RECORD, NO PID SUPPLIED    *
+002700* OUTPUT:      BNKCUST - CUSTOMER MASTER (SAME VSAM CLUSTER      *
+002800*                        MAINTAINED ONLINE BY ADDCUST)           *
+002900*              CUSTLOG - CONTROL REPORT, ADDED/REJECTED/         *
+003000*                        DUPLICATE COUNTS AND DETAIL LINES       *
+003100*              CUSTRST - SINGLE-RECORD RESTART CHECKPOINT SO A   *
+003200*                        JOB THAT DIES PART-WAY THROUGH CAN BE   *
+003300*                        RESTARTED WITHOUT RELOADING RECORDS     *
+003400*                        ALREADY ADDED                           *
+003500******************************************************************
+003600 IDENTIFICATION DIVISION.
+003700 PROGRAM-ID.
+003800     CUSTLOAD.
+003900 AUTHOR.
+004000     BATCH SUPPORT.
+004100 INSTALLATION.
+004200     BANKDEMO.
+004300 DATE-WRITTEN.
+004400     09 AUG 2026.
+004500 DATE-COMPILED.
+004600     TODAY.
+004700******************************************************************
+004800* MODIFICATION HISTORY                                          *
+004900* DATE       INIT  DESCRIPTION                                  *
+005000* 09AUG26    BS    INITIAL VERSION - OVERNIGHT BULK LOAD OF     *
+005100*                  NEW CUSTOMERS FROM A SEQUENTIAL EXTRACT      *
+005200******************************************************************
+005300 ENVIRONMENT DIVISION.
+005400 CONFIGURATION SECTION.
+005500 SOURCE-COMPUTER.
+005600     IBM-370.
+005700 OBJECT-COMPUTER.
+005800     IBM-370.
+005900 INPUT-OUTPUT SECTION.
+006000 FILE-CONTROL.
+006100     SELECT CUSTIN ASSIGN TO "CUSTIN"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS CLD-CUSTIN-STATUS.
+006400
+006500     SELECT BNKCUST ASSIGN TO "BNKCUST"
+006600         ORGANIZATION IS INDEXED
+006700         ACCESS MODE IS DYNAMIC
+006800         RECORD KEY IS BCS-REC-PID OF BNKCUST-REC
+006900         FILE STATUS IS CLD-BNKCUST-STATUS.
+007000
+007100     SELECT CUSTRST ASSIGN TO "CUSTRST"
+007200         ORGANIZATION IS INDEXED
+007300         ACCESS MODE IS DYNAMIC
+007400         RECORD KEY IS CLD-RESTART-KEY
+007500         FILE STATUS IS CLD-CUSTRST-STATUS.
+007600
+007700     SELECT CUSTLOG ASSIGN TO "CUSTLOG"
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS CLD-CUSTLOG-STATUS.
+008000
+008100 DATA DIVISION.
+008200 FILE SECTION.
+008300 FD  CUSTIN
+008400     RECORDING MODE IS F.
+008500 01  CUSTIN-REC.
+008600 COPY CBANKVCS.
+008700
+008800 FD  BNKCUST
+008900     RECORDING MODE IS F.
+009000 01  BNKCUST-REC.
+009100 COPY CBANKVCS.
+009200
+009300 FD  CUSTRST
+009400     RECORDING MODE IS F.
+009500 01  CUSTRST-REC.
+009600     05  CLD-RESTART-KEY             PIC X(05).
+009700     05  CLD-RESTART-INPUT-COUNT     PIC 9(09) COMP.
+009800     05  CLD-RESTART-LAST-PID        PIC X(05).
+009900     05  CLD-RESTART-RUN-DATE        PIC 9(08).
+010000
+010100 FD  CUSTLOG
+010200     RECORDING MODE IS F.
+010300 01  CUSTLOG-REC                     PIC X(132).
+010400
+010500 WORKING-STORAGE SECTION.
+010600 01  CLD-FILE-STATUS-GROUP.
+010700     05  CLD-CUSTIN-STATUS           PIC X(02).
+010800         88  CLD-CUSTIN-OK                VALUE '00'.
+010900         88  CLD-CUSTIN-EOF                VALUE '10'.
+011000     05  CLD-BNKCUST-STATUS          PIC X(02).
+011100         88  CLD-BNKCUST-OK                VALUE '00'.
+011200         88  CLD-BNKCUST-DUPREC            VALUE '22'.
+011300         88  CLD-BNKCUST-NOTFOUND          VALUE '23'.
+011350         88  CLD-BNKCUST-FILE-MISSING      VALUE '35'.
+011400     05  CLD-CUSTRST-STATUS          PIC X(02).
+011500         88  CLD-CUSTRST-OK                VALUE '00'.
+011600         88  CLD-CUSTRST-NOTFOUND          VALUE '23'.
+011650         88  CLD-CUSTRST-FILE-MISSING      VALUE '35'.
+011700     05  CLD-CUSTLOG-STATUS          PIC X(02).
+011800         88  CLD-CUSTLOG-OK                VALUE '00'.
+011900
+012000 01  CLD-SWITCHES.
+012100     05  CLD-CUSTIN-EOF-SW           PIC X(01)
+012200         VALUE 'N'.
+012300         88  CLD-CUSTIN-AT-EOF            VALUE 'Y'.
+012400     05  CLD-RESTART-FOUND-SW        PIC X(01)
+012500         VALUE 'N'.
+012600         88  CLD-RESTART-FOUND            VALUE 'Y'.
+012700     05  CLD-CURRENT-REC-VALID-SW    PIC X(01)
+012800         VALUE 'Y'.
+012900         88  CLD-CURRENT-REC-VALID        VALUE 'Y'.
+013000         88  CLD-CURRENT-REC-INVALID      VALUE 'N'.
+013100
+013200 77  CLD-INPUT-COUNT                 PIC 9(09) COMP VALUE ZERO.
+013300 77  CLD-SKIP-COUNT                  PIC 9(09) COMP VALUE ZERO.
+013400 77  CLD-ADDED-COUNT                 PIC 9(09) COMP VALUE ZERO.
+013500 77  CLD-REJECTED-COUNT              PIC 9(09) COMP VALUE ZERO.
+013600 77  CLD-DUPLICATE-COUNT             PIC 9(09) COMP VALUE ZERO.
+013700 77  CLD-NEXT-CUSTNO                 PIC 9(09) COMP VALUE ZERO.
+013800 77  CLD-NEXT-CUSTNO-EDIT            PIC 9(05).
+013810 77  CLD-ADDED-COUNT-EDIT            PIC ZZZZZZZZ9.
+013820 77  CLD-REJECTED-COUNT-EDIT         PIC ZZZZZZZZ9.
+013830 77  CLD-DUPLICATE-COUNT-EDIT        PIC ZZZZZZZZ9.
+013900 77  CLD-REJECT-REASON               PIC X(45) VALUE SPACES.
+013910 77  CLD-FATAL-MSG                   PIC X(60) VALUE SPACES.
+014000
+014010 01  CLD-NEW-CUST-REC.
+014020 COPY CBANKVCS.
+014000
+014100 01  WS-CONTROL-REC.
+014200 COPY CUSTCTL.
+015000
+015100 01  CLD-REPORT-HEADING1.
+015200     05  FILLER                      PIC X(30)
+015300         VALUE 'CUSTLOAD - BULK CUSTOMER LOAD'.
+015400     05  FILLER                      PIC X(102) VALUE SPACES.
+015500
+015600 01  CLD-REPORT-DETAIL-LINE.
+015700     05  CLDD-INPUT-SEQ              PIC ZZZZZZZZ9.
+015800     05  FILLER                      PIC X(02) VALUE SPACES.
+015900     05  CLDD-STATUS                 PIC X(10).
+016000     05  FILLER                      PIC X(02) VALUE SPACES.
+016100     05  CLDD-CUST-PID               PIC X(05).
+016200     05  FILLER                      PIC X(02) VALUE SPACES.
+016300     05  CLDD-CUST-NAME              PIC X(30).
+016400     05  FILLER                      PIC X(02) VALUE SPACES.
+016500     05  CLDD-REASON                 PIC X(45).
+016600     05  FILLER                      PIC X(15) VALUE SPACES.
+016700
+016800 01  CLD-REPORT-TOTALS-LINE.
+016900     05  FILLER                      PIC X(20)
+017000         VALUE 'RECORDS READ ......'.
+017100     05  CLDT-READ                   PIC ZZZZZZZZ9.
+017200     05  FILLER                      PIC X(103) VALUE SPACES.
+017300
+017400******************************************************************
+017500* MAINLINE                                                       *
+017600******************************************************************
+017700 PROCEDURE DIVISION.
+017800 0000-MAINLINE.
+017900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018000     PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+018100         UNTIL CLD-CUSTIN-AT-EOF.
+018200     PERFORM 8000-WRITE-TOTALS THRU 8000-EXIT.
+018300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+018400     STOP RUN.
+018500
+018600******************************************************************
+018700* 1000-INITIALIZE - OPEN FILES, LOCATE THE RESTART POINT (IF     *
+018800* ANY) AND FAST-FORWARD PAST INPUT RECORDS ALREADY LOADED        *
+018900******************************************************************
+019000 1000-INITIALIZE.
+019100     OPEN INPUT  CUSTIN.
+019200     OPEN I-O    BNKCUST.
+019300     IF NOT CLD-BNKCUST-OK
+019310        IF CLD-BNKCUST-FILE-MISSING
+019400           OPEN OUTPUT BNKCUST
+019500           CLOSE       BNKCUST
+019600           OPEN I-O    BNKCUST
+019610        ELSE
+019620           STRING 'UNABLE TO OPEN BNKCUST - STATUS '
+019630                              DELIMITED BY SIZE
+019640                  CLD-BNKCUST-STATUS DELIMITED BY SIZE
+019650             INTO CLD-FATAL-MSG
+019660           END-STRING
+019670           PERFORM 9900-FATAL-ERROR THRU 9900-EXIT
+019680        END-IF
+019700     END-IF.
+019800     OPEN I-O    CUSTRST.
+019900     IF NOT CLD-CUSTRST-OK
+019910        IF CLD-CUSTRST-FILE-MISSING
+020000           OPEN OUTPUT CUSTRST
+021000           CLOSE       CUSTRST
+021100           OPEN I-O    CUSTRST
+021110        ELSE
+021120           STRING 'UNABLE TO OPEN CUSTRST - STATUS '
+021130                              DELIMITED BY SIZE
+021140                  CLD-CUSTRST-STATUS DELIMITED BY SIZE
+021150             INTO CLD-FATAL-MSG
+021160           END-STRING
+021170           PERFORM 9900-FATAL-ERROR THRU 9900-EXIT
+021180        END-IF
+021200     END-IF.
+021300     OPEN OUTPUT CUSTLOG.
+021400     MOVE CLD-REPORT-HEADING1 TO CUSTLOG-REC.
+021500     WRITE CUSTLOG-REC.
+021600
+021700     MOVE '00000' TO CLD-RESTART-KEY.
+021800     READ CUSTRST
+021900         KEY IS CLD-RESTART-KEY
+022000         INVALID KEY
+022100            MOVE 0 TO CLD-SKIP-COUNT
+022200     END-READ.
+022300     IF CLD-CUSTRST-OK
+022310        IF CLD-RESTART-RUN-DATE = FUNCTION CURRENT-DATE (1:8)
+022400           MOVE CLD-RESTART-INPUT-COUNT TO CLD-SKIP-COUNT
+022420        ELSE
+022440           MOVE 0 TO CLD-SKIP-COUNT
+022460        END-IF
+022500     END-IF.
+022600
+022700     PERFORM 1100-READ-CUSTIN THRU 1100-EXIT
+022800         UNTIL CLD-CUSTIN-AT-EOF
+022900         OR CLD-INPUT-COUNT >= CLD-SKIP-COUNT.
+023000 1000-EXIT.
+023100     EXIT.
+023200
+023300******************************************************************
+023400* 1100-READ-CUSTIN - READ ONE INPUT RECORD, COUNTING IT          *
+023500******************************************************************
+023600 1100-READ-CUSTIN.
+023700     READ CUSTIN.
+023800     IF CLD-CUSTIN-EOF
+024000        SET CLD-CUSTIN-AT-EOF TO TRUE
+024100     ELSE
+024200        ADD 1 TO CLD-INPUT-COUNT
+024300     END-IF.
+024400 1100-EXIT.
+024500     EXIT.
+024600
+024700******************************************************************
+024800* 2000-PROCESS-INPUT - VALIDATE, ALLOCATE AN ID AND ADD ONE      *
+024900* CUSTOMER, MIRRORING THE EDITS ADDCUST APPLIES ONLINE           *
+025000******************************************************************
+025100 2000-PROCESS-INPUT.
+025200     SET CLD-CURRENT-REC-VALID TO TRUE.
+025300     MOVE SPACES TO CLD-REJECT-REASON.
+025400
+025500     PERFORM 3000-VALIDATE-FIELDS THRU 3000-EXIT.
+025600
+025700     IF CLD-CURRENT-REC-VALID
+025800        PERFORM 4000-GENERATE-CUSTOMER-ID THRU 4000-EXIT
+025900     END-IF.
+026000
+026100     IF CLD-CURRENT-REC-VALID
+026200        PERFORM 5000-CHECK-DUPLICATE THRU 5000-EXIT
+026300     END-IF.
+026400
+026500     IF CLD-CURRENT-REC-VALID
+026600        PERFORM 6000-ADD-CUSTOMER THRU 6000-EXIT
+026700     END-IF.
+026800
+026900     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+027000     PERFORM 7500-WRITE-RESTART-POINT THRU 7500-EXIT.
+027100     PERFORM 1100-READ-CUSTIN THRU 1100-EXIT.
+027200 2000-EXIT.
+027300     EXIT.
+027400
+027500******************************************************************
+027600* 3000-VALIDATE-FIELDS - SAME BASIC EDITS ADDCUST APPLIES ONLINE *
+027700******************************************************************
+027800 3000-VALIDATE-FIELDS.
+027900     EVALUATE TRUE
+028000        WHEN BCS-REC-NAME OF CUSTIN-REC = SPACES
+028100           SET CLD-CURRENT-REC-INVALID TO TRUE
+028200           MOVE 'CUSTOMER NAME IS BLANK' TO CLD-REJECT-REASON
+028300        WHEN BCS-REC-SORT-CODE OF CUSTIN-REC NOT NUMERIC
+028400           SET CLD-CURRENT-REC-INVALID TO TRUE
+028500           MOVE 'SORT CODE IS NOT NUMERIC' TO CLD-REJECT-REASON
+028600        WHEN BCS-REC-ACCOUNT-NO OF CUSTIN-REC NOT NUMERIC
+028700           SET CLD-CURRENT-REC-INVALID TO TRUE
+028800           MOVE 'ACCOUNT NO IS NOT NUMERIC' TO CLD-REJECT-REASON
+028900        WHEN BCS-REC-DATE-OF-BIRTH OF CUSTIN-REC NOT NUMERIC
+029000           SET CLD-CURRENT-REC-INVALID TO TRUE
+029100           MOVE 'DATE OF BIRTH NOT NUMERIC' TO CLD-REJECT-REASON
+029200        WHEN OTHER
+029300           CONTINUE
+029400     END-EVALUATE.
+029500     IF CLD-CURRENT-REC-INVALID
+029600        ADD 1 TO CLD-REJECTED-COUNT
+029700     END-IF.
+029800 3000-EXIT.
+029900     EXIT.
+030000
+030100******************************************************************
+030200* 4000-GENERATE-CUSTOMER-ID - READ/INCREMENT/REWRITE THE SAME     *
+030300* CUSTCTL CONTROL RECORD (KEY '00000' ON BNKCUST) THAT ADDCUST    *
+030400* USES ONLINE, SO BATCH AND ONLINE ADDITIONS SHARE ONE CUSTOMER   *
+030500* NUMBER SEQUENCE AND CAN NEVER COLLIDE                           *
+030600 4000-GENERATE-CUSTOMER-ID.
+030700     MOVE '00000' TO BCS-REC-PID OF BNKCUST-REC.
+030800     READ BNKCUST
+030900         KEY IS BCS-REC-PID OF BNKCUST-REC
+031000         INVALID KEY
+031100            CONTINUE
+031200     END-READ.
+031300     IF CLD-BNKCUST-OK
+031400        MOVE BNKCUST-REC TO WS-CONTROL-REC
+031500     ELSE
+031550        MOVE '00000' TO CTL-KEY
+031570        MOVE ZERO    TO CTL-LAST-CUSTNO
+031600     END-IF.
+031700     ADD 1 TO CTL-LAST-CUSTNO.
+031800     MOVE CTL-LAST-CUSTNO TO CLD-NEXT-CUSTNO.
+031900     MOVE WS-CONTROL-REC TO BNKCUST-REC.
+031950     MOVE '00000' TO BCS-REC-PID OF BNKCUST-REC.
+032000     IF CLD-BNKCUST-OK
+032100        REWRITE BNKCUST-REC
+032200     ELSE
+032300        WRITE BNKCUST-REC
+032400     END-IF.
+032500
+032550     IF CTL-LAST-CUSTNO > 99999
+032560        SET CLD-CURRENT-REC-INVALID TO TRUE
+032570        MOVE 'CUSTOMER ID SEQUENCE EXHAUSTED'
+032580            TO CLD-REJECT-REASON
+032590        ADD 1 TO CLD-REJECTED-COUNT
+032600     ELSE
+032750        MOVE CLD-NEXT-CUSTNO TO CLD-NEXT-CUSTNO-EDIT
+032800        MOVE CUSTIN-REC TO CLD-NEW-CUST-REC
+032850        MOVE CLD-NEXT-CUSTNO-EDIT TO
+032870            BCS-REC-PID OF CLD-NEW-CUST-REC
+032900        MOVE FUNCTION CURRENT-DATE (1:8) TO
+032950            BCS-REC-DATE-ADDED OF CLD-NEW-CUST-REC
+032960     END-IF.
+033000 4000-EXIT.
+033100     EXIT.
+033200
+033300******************************************************************
+033400* 5000-CHECK-DUPLICATE - DEFENSIVE CHECK AGAINST THE GENERATED   *
+033500* ID, MIRRORING THE ONLINE DUPLICATE CHECK IN ADDCUST            *
+033600******************************************************************
+033700 5000-CHECK-DUPLICATE.
+033800     READ BNKCUST
+033900         KEY IS BCS-REC-PID OF CLD-NEW-CUST-REC
+034000         INVALID KEY
+034100            CONTINUE
+034200     END-READ.
+034300     IF CLD-BNKCUST-OK
+034400        SET CLD-CURRENT-REC-INVALID TO TRUE
+034500        MOVE 'CUSTOMER ID ALREADY EXISTS' TO CLD-REJECT-REASON
+034600        ADD 1 TO CLD-DUPLICATE-COUNT
+034700     END-IF.
+034800 5000-EXIT.
+034900     EXIT.
+035000
+035100******************************************************************
+035200* 6000-ADD-CUSTOMER - WRITE THE VALIDATED, ID-STAMPED RECORD     *
+035300******************************************************************
+035400 6000-ADD-CUSTOMER.
+035500     MOVE CLD-NEW-CUST-REC TO BNKCUST-REC.
+035600     WRITE BNKCUST-REC
+035700         INVALID KEY
+035800            SET CLD-CURRENT-REC-INVALID TO TRUE
+035900            MOVE 'WRITE TO BNKCUST FAILED' TO CLD-REJECT-REASON
+036000            ADD 1 TO CLD-REJECTED-COUNT
+036100     END-WRITE.
+036200     IF CLD-CURRENT-REC-VALID
+036300        ADD 1 TO CLD-ADDED-COUNT
+036400        MOVE BCS-REC-PID OF CLD-NEW-CUST-REC
+036450           TO CLD-RESTART-LAST-PID
+036500     END-IF.
+036600 6000-EXIT.
+036700     EXIT.
+036800
+036900******************************************************************
+037000* 7000-WRITE-DETAIL-LINE - ONE REPORT LINE PER INPUT RECORD      *
+037100******************************************************************
+037200 7000-WRITE-DETAIL-LINE.
+037300     MOVE SPACES            TO CLD-REPORT-DETAIL-LINE.
+037400     MOVE CLD-INPUT-COUNT   TO CLDD-INPUT-SEQ.
+037500     MOVE BCS-REC-NAME OF CUSTIN-REC TO CLDD-CUST-NAME.
+037600     MOVE CLD-REJECT-REASON TO CLDD-REASON.
+037700     IF CLD-CURRENT-REC-VALID
+037800        MOVE BCS-REC-PID OF CLD-NEW-CUST-REC TO CLDD-CUST-PID
+037810        MOVE 'ADDED'    TO CLDD-STATUS
+037900     ELSE
+038000        MOVE SPACES     TO CLDD-CUST-PID
+038010        MOVE 'REJECTED' TO CLDD-STATUS
+038200     END-IF.
+038300     MOVE CLD-REPORT-DETAIL-LINE TO CUSTLOG-REC.
+038400     WRITE CUSTLOG-REC.
+038500 7000-EXIT.
+038600     EXIT.
+038700
+038800******************************************************************
+038900* 7500-WRITE-RESTART-POINT - REMEMBER HOW FAR WE GOT SO A JOB    *
+039000* THAT DIES MID-RUN CAN PICK UP FROM THE NEXT RECORD             *
+039100******************************************************************
+039200 7500-WRITE-RESTART-POINT.
+039300     MOVE '00000'          TO CLD-RESTART-KEY.
+039400     MOVE CLD-INPUT-COUNT  TO CLD-RESTART-INPUT-COUNT.
+039500     MOVE FUNCTION CURRENT-DATE (1:8) TO CLD-RESTART-RUN-DATE.
+039600     READ CUSTRST
+039700         KEY IS CLD-RESTART-KEY
+039800         INVALID KEY
+039900            SET CLD-RESTART-FOUND-SW TO 'N'
+040000     END-READ.
+040100     IF CLD-CUSTRST-OK
+040200        REWRITE CUSTRST-REC
+040300     ELSE
+040400        WRITE CUSTRST-REC
+040500     END-IF.
+040600 7500-EXIT.
+040700     EXIT.
+040800
+040900******************************************************************
+041000* 8000-WRITE-TOTALS - CLOSING CONTROL TOTALS FOR THE RUN         *
+041100******************************************************************
+041200 8000-WRITE-TOTALS.
+041300     MOVE SPACES TO CUSTLOG-REC.
+041400     WRITE CUSTLOG-REC.
+041500     MOVE SPACES         TO CLD-REPORT-TOTALS-LINE.
+041600     MOVE CLD-INPUT-COUNT TO CLDT-READ.
+041700     MOVE CLD-REPORT-TOTALS-LINE TO CUSTLOG-REC.
+041800     WRITE CUSTLOG-REC.
+041900
+042000     MOVE SPACES TO CUSTLOG-REC.
+042050     MOVE CLD-ADDED-COUNT TO CLD-ADDED-COUNT-EDIT.
+042100     STRING 'RECORDS ADDED ..... ' DELIMITED BY SIZE
+042200            CLD-ADDED-COUNT-EDIT   DELIMITED BY SIZE
+042300       INTO CUSTLOG-REC
+042400     END-STRING.
+042500     WRITE CUSTLOG-REC.
+042600
+042700     MOVE SPACES TO CUSTLOG-REC.
+042750     MOVE CLD-REJECTED-COUNT TO CLD-REJECTED-COUNT-EDIT.
+042800     STRING 'RECORDS REJECTED .. ' DELIMITED BY SIZE
+042900            CLD-REJECTED-COUNT-EDIT DELIMITED BY SIZE
+043000       INTO CUSTLOG-REC
+043100     END-STRING.
+043200     WRITE CUSTLOG-REC.
+043300
+043400     MOVE SPACES TO CUSTLOG-REC.
+043450     MOVE CLD-DUPLICATE-COUNT TO CLD-DUPLICATE-COUNT-EDIT.
+043500     STRING 'RECORDS DUPLICATE . ' DELIMITED BY SIZE
+043600            CLD-DUPLICATE-COUNT-EDIT DELIMITED BY SIZE
+043700       INTO CUSTLOG-REC
+043800     END-STRING.
+043900     WRITE CUSTLOG-REC.
+044000 8000-EXIT.
+044100     EXIT.
+044200
+044300******************************************************************
+044400* 9000-TERMINATE - CLOSE EVERYTHING DOWN                         *
+044500******************************************************************
+044600 9000-TERMINATE.
+044700     CLOSE CUSTIN.
+044800     CLOSE BNKCUST.
+044900     CLOSE CUSTRST.
+045000     CLOSE CUSTLOG.
+045100 9000-EXIT.
+045200     EXIT.
+045300
+045400******************************************************************
+045500* 9900-FATAL-ERROR - AN INPUT/OUTPUT FILE CAME UP IN A STATE     *
+045600* WE CANNOT SAFELY CONTINUE FROM (ANYTHING OTHER THAN A FIRST-   *
+045700* TIME "FILE NOT FOUND") - SAY WHY AND STOP RATHER THAN RISK     *
+045800* REINITIALIZING A LIVE MASTER FILE OUT FROM UNDER A TRANSIENT   *
+045900* OPEN FAILURE                                                    *
+046000******************************************************************
+046100 9900-FATAL-ERROR.
+046200     DISPLAY 'CUSTLOAD - ' CLD-FATAL-MSG.
+046300     MOVE 16 TO RETURN-CODE.
+046400     STOP RUN.
+046500 9900-EXIT.
+046600     EXIT.
