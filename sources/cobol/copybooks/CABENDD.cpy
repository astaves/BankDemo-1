@@ -0,0 +1,33 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:   CABENDD.CPY                                       *
+      * Function:   Common working-storage for EXEC CICS HANDLE       *
+      *             ABEND processing - included by any transaction    *
+      *             that traps its own abends rather than letting     *
+      *             them fall through to CICS/CEMT                    *
+      *****************************************************************
+           05  WS-ABEND-INFO.
+               10  WS-ABEND-CODE                    PIC X(04).
+               10  WS-ABEND-TRANID                  PIC X(04).
+               10  WS-ABEND-RESP                    PIC S9(08) COMP.
+               10  WS-ABEND-RESP2                   PIC S9(08) COMP.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
