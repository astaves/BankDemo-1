@@ -0,0 +1,39 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:   CBANKVCS.CPY                                      *
+      * Function:   Record layout for the BNKCUST VSAM customer file  *
+      *             Included under an 01-level in the calling program *
+      *****************************************************************
+           05  BCS-REC-PID                          PIC X(05).
+           05  BCS-REC-NAME                         PIC X(30).
+           05  BCS-REC-ADDR1                        PIC X(30).
+           05  BCS-REC-ADDR2                        PIC X(30).
+           05  BCS-REC-ADDR3                        PIC X(30).
+           05  BCS-REC-ADDR4                        PIC X(30).
+           05  BCS-REC-POSTCODE                     PIC X(08).
+           05  BCS-REC-DATE-OF-BIRTH                PIC 9(08).
+           05  BCS-REC-SORT-CODE                    PIC 9(06).
+           05  BCS-REC-ACCOUNT-NO                   PIC 9(08).
+           05  BCS-REC-TEL-NO                       PIC X(15).
+           05  BCS-REC-DATE-ADDED                   PIC 9(08).
+           05  FILLER                               PIC X(42).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
