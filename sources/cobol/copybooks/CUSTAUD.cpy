@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:   CUSTAUD.CPY                                       *
+      * Function:   Record layout for the CUSTAUDT audit journal -    *
+      *             one entry per successful add/update/delete        *
+      *             against the BNKCUST customer file                 *
+      *****************************************************************
+           05  CAJ-USERID                            PIC X(08).
+           05  CAJ-TIMESTAMP                         PIC X(26).
+           05  CAJ-ACTION                            PIC X(01).
+               88  CAJ-ACTION-ADD                     VALUE 'A'.
+               88  CAJ-ACTION-UPDATE                  VALUE 'U'.
+               88  CAJ-ACTION-DELETE                  VALUE 'D'.
+           05  CAJ-CUST-PID                          PIC X(05).
+           05  CAJ-CUST-NAME                         PIC X(30).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
