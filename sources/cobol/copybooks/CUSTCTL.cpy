@@ -0,0 +1,35 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:   CUSTCTL.CPY                                       *
+      * Function:   Reserved control record held in BNKCUST under the *
+      *             key '00000' that hands out the next customer      *
+      *             number.  Read/incremented/rewritten (or written   *
+      *             the first time) by both ADDCUST online and        *
+      *             CUSTLOAD in batch, so the two never hand out the  *
+      *             same customer ID out from under each other -      *
+      *             same length as CBANKVCS so it occupies one        *
+      *             physical BNKCUST record                           *
+      *****************************************************************
+           05  CTL-KEY                              PIC X(05).
+           05  CTL-LAST-CUSTNO                       PIC 9(09) COMP.
+           05  FILLER                                PIC X(241).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
