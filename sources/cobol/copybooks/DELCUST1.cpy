@@ -0,0 +1,94 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:   DELCUST1.CPY                                      *
+      * Function:   Symbolic map generated from the DELCUST mapset -  *
+      *             field layout for map DELCUST1 (BMS TYPE=DSECT)    *
+      *****************************************************************
+       01  DELCUST1I.
+           05  FILLER                                PIC X(12).
+           05  PIDL                                  PIC S9(4) COMP.
+           05  PIDF                                   PIC X(01).
+           05  FILLER REDEFINES PIDF.
+               10  PIDA                               PIC X(01).
+           05  PID                                    PIC X(05).
+           05  NAMEL                                  PIC S9(4) COMP.
+           05  NAMEF                                  PIC X(01).
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEA                               PIC X(01).
+           05  NAME                                   PIC X(30).
+           05  ADDR1L                                 PIC S9(4) COMP.
+           05  ADDR1F                                 PIC X(01).
+           05  FILLER REDEFINES ADDR1F.
+               10  ADDR1A                              PIC X(01).
+           05  ADDR1                                  PIC X(30).
+           05  PCODEL                                 PIC S9(4) COMP.
+           05  PCODEF                                 PIC X(01).
+           05  FILLER REDEFINES PCODEF.
+               10  PCODEA                              PIC X(01).
+           05  PCODE                                  PIC X(08).
+           05  ACCTL                                  PIC S9(4) COMP.
+           05  ACCTF                                  PIC X(01).
+           05  FILLER REDEFINES ACCTF.
+               10  ACCTA                               PIC X(01).
+           05  ACCT                                   PIC X(08).
+           05  CONFL                                  PIC S9(4) COMP.
+           05  CONFF                                  PIC X(01).
+           05  FILLER REDEFINES CONFF.
+               10  CONFA                               PIC X(01).
+           05  CONF                                   PIC X(01).
+           05  MSGL                                   PIC S9(4) COMP.
+           05  MSGF                                   PIC X(01).
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                                PIC X(01).
+           05  MSG                                    PIC X(60).
+
+       01  DELCUST1O REDEFINES DELCUST1I.
+           05  FILLER                                PIC X(12).
+           05  FILLER                                PIC X(03).
+           05  PIDC                                   PIC X(01).
+           05  PIDH                                   PIC X(01).
+           05  PIDO                                   PIC X(05).
+           05  FILLER                                PIC X(03).
+           05  NAMEC                                  PIC X(01).
+           05  NAMEH                                  PIC X(01).
+           05  NAMEO                                  PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  ADDR1C                                 PIC X(01).
+           05  ADDR1H                                 PIC X(01).
+           05  ADDR1O                                 PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  PCODEC                                 PIC X(01).
+           05  PCODEH                                 PIC X(01).
+           05  PCODEO                                 PIC X(08).
+           05  FILLER                                PIC X(03).
+           05  ACCTC                                  PIC X(01).
+           05  ACCTH                                  PIC X(01).
+           05  ACCTO                                  PIC X(08).
+           05  FILLER                                PIC X(03).
+           05  CONFC                                  PIC X(01).
+           05  CONFH                                  PIC X(01).
+           05  CONFO                                  PIC X(01).
+           05  FILLER                                PIC X(03).
+           05  MSGC                                   PIC X(01).
+           05  MSGH                                   PIC X(01).
+           05  MSGO                                   PIC X(60).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
