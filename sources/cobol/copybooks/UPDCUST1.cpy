@@ -0,0 +1,139 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Copybook:   UPDCUST1.CPY                                      *
+      * Function:   Symbolic map generated from the UPDCUST mapset -  *
+      *             field layout for map UPDCUST1 (BMS TYPE=DSECT)    *
+      *****************************************************************
+       01  UPDCUST1I.
+           05  FILLER                                PIC X(12).
+           05  PIDL                                  PIC S9(4) COMP.
+           05  PIDF                                   PIC X(01).
+           05  FILLER REDEFINES PIDF.
+               10  PIDA                               PIC X(01).
+           05  PID                                    PIC X(05).
+           05  NAMEL                                  PIC S9(4) COMP.
+           05  NAMEF                                  PIC X(01).
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEA                               PIC X(01).
+           05  NAME                                   PIC X(30).
+           05  ADDR1L                                 PIC S9(4) COMP.
+           05  ADDR1F                                 PIC X(01).
+           05  FILLER REDEFINES ADDR1F.
+               10  ADDR1A                              PIC X(01).
+           05  ADDR1                                  PIC X(30).
+           05  ADDR2L                                 PIC S9(4) COMP.
+           05  ADDR2F                                 PIC X(01).
+           05  FILLER REDEFINES ADDR2F.
+               10  ADDR2A                              PIC X(01).
+           05  ADDR2                                  PIC X(30).
+           05  ADDR3L                                 PIC S9(4) COMP.
+           05  ADDR3F                                 PIC X(01).
+           05  FILLER REDEFINES ADDR3F.
+               10  ADDR3A                              PIC X(01).
+           05  ADDR3                                  PIC X(30).
+           05  ADDR4L                                 PIC S9(4) COMP.
+           05  ADDR4F                                 PIC X(01).
+           05  FILLER REDEFINES ADDR4F.
+               10  ADDR4A                              PIC X(01).
+           05  ADDR4                                  PIC X(30).
+           05  PCODEL                                 PIC S9(4) COMP.
+           05  PCODEF                                 PIC X(01).
+           05  FILLER REDEFINES PCODEF.
+               10  PCODEA                              PIC X(01).
+           05  PCODE                                  PIC X(08).
+           05  DOBL                                   PIC S9(4) COMP.
+           05  DOBF                                   PIC X(01).
+           05  FILLER REDEFINES DOBF.
+               10  DOBA                                PIC X(01).
+           05  DOB                                    PIC X(08).
+           05  SCODEL                                 PIC S9(4) COMP.
+           05  SCODEF                                 PIC X(01).
+           05  FILLER REDEFINES SCODEF.
+               10  SCODEA                              PIC X(01).
+           05  SCODE                                  PIC X(06).
+           05  ACCTL                                  PIC S9(4) COMP.
+           05  ACCTF                                  PIC X(01).
+           05  FILLER REDEFINES ACCTF.
+               10  ACCTA                               PIC X(01).
+           05  ACCT                                   PIC X(08).
+           05  TELL                                   PIC S9(4) COMP.
+           05  TELF                                   PIC X(01).
+           05  FILLER REDEFINES TELF.
+               10  TELA                                PIC X(01).
+           05  TEL                                    PIC X(15).
+           05  MSGL                                   PIC S9(4) COMP.
+           05  MSGF                                   PIC X(01).
+           05  FILLER REDEFINES MSGF.
+               10  MSGA                                PIC X(01).
+           05  MSG                                    PIC X(60).
+
+       01  UPDCUST1O REDEFINES UPDCUST1I.
+           05  FILLER                                PIC X(12).
+           05  FILLER                                PIC X(03).
+           05  PIDC                                   PIC X(01).
+           05  PIDH                                   PIC X(01).
+           05  PIDO                                   PIC X(05).
+           05  FILLER                                PIC X(03).
+           05  NAMEC                                  PIC X(01).
+           05  NAMEH                                  PIC X(01).
+           05  NAMEO                                  PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  ADDR1C                                 PIC X(01).
+           05  ADDR1H                                 PIC X(01).
+           05  ADDR1O                                 PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  ADDR2C                                 PIC X(01).
+           05  ADDR2H                                 PIC X(01).
+           05  ADDR2O                                 PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  ADDR3C                                 PIC X(01).
+           05  ADDR3H                                 PIC X(01).
+           05  ADDR3O                                 PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  ADDR4C                                 PIC X(01).
+           05  ADDR4H                                 PIC X(01).
+           05  ADDR4O                                 PIC X(30).
+           05  FILLER                                PIC X(03).
+           05  PCODEC                                 PIC X(01).
+           05  PCODEH                                 PIC X(01).
+           05  PCODEO                                 PIC X(08).
+           05  FILLER                                PIC X(03).
+           05  DOBC                                   PIC X(01).
+           05  DOBH                                   PIC X(01).
+           05  DOBO                                   PIC X(08).
+           05  FILLER                                PIC X(03).
+           05  SCODEC                                 PIC X(01).
+           05  SCODEH                                 PIC X(01).
+           05  SCODEO                                 PIC X(06).
+           05  FILLER                                PIC X(03).
+           05  ACCTC                                  PIC X(01).
+           05  ACCTH                                  PIC X(01).
+           05  ACCTO                                  PIC X(08).
+           05  FILLER                                PIC X(03).
+           05  TELC                                   PIC X(01).
+           05  TELH                                   PIC X(01).
+           05  TELO                                   PIC X(15).
+           05  FILLER                                PIC X(03).
+           05  MSGC                                   PIC X(01).
+           05  MSGH                                   PIC X(01).
+           05  MSGO                                   PIC X(60).
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
