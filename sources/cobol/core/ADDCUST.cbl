@@ -43,14 +43,31 @@
          05  WS-RESP                               PIC S9(8) COMP.
          05  WS-RESP2                              PIC S9(8) COMP.
          05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-DUP-CHECK-REC                      PIC X(250).
+         05  WS-VALID-SW                           PIC X(01)
+             VALUE 'Y'.
+             88  WS-FIELDS-VALID                   VALUE 'Y'.
+             88  WS-FIELDS-INVALID                 VALUE 'N'.
+         05  WS-NEXT-CUSTNO-EDIT                   PIC 9(05).
+         05  WS-USERID                             PIC X(08).
+         05  WS-ABSTIME                            PIC S9(15) COMP-3.
+         05  WS-AUDIT-DATE                         PIC 9(08).
+         05  WS-AUDIT-TIME                         PIC 9(06).
 
        01 WS-BNKCUST-REC.
        COPY CBANKVCS.
 
+       01 WS-CONTROL-REC.
+       COPY CUSTCTL.
+
+       01 WS-AUDIT-REC.
+       COPY CUSTAUD.
+
        01  WS-COMMAREA.
        COPY ADDRESP.
 
-      *COPY CABENDD.
+       01  WS-ABEND-STORAGE.
+       COPY CABENDD.
 
        LINKAGE SECTION.
        01  DFHCOMMAREA                             PIC X(250).
@@ -68,44 +85,108 @@
       * Initialize our output area                                    *
       *****************************************************************
            MOVE SPACES TO WS-COMMAREA.
+           MOVE 0      TO RESPONSERETCODE.
+           MOVE 0      TO REASONRETCODE.
 
       *****************************************************************
-      * Now attempt to get the requested record                       *
+      * Trap any abend below this point so we return a clean response *
+      * through the commarea instead of taking the transaction down   *
       *****************************************************************
-
-           EXEC CICS WRITE FILE('BNKCUST')
-                           FROM(WS-BNKCUST-REC)
-                           LENGTH(LENGTH OF WS-BNKCUST-REC)
-                           RIDFLD(BCS-REC-PID)
-                           RESP(WS-RESP)
-                           RESP2(WS-RESP2)
+           EXEC CICS HANDLE ABEND
+                     LABEL(9999-ABEND-EXIT)
            END-EXEC.
 
+      *****************************************************************
+      * Edit the incoming CBANKVCS fields before they go anywhere     *
+      * near BNKCUST                                                  *
+      *****************************************************************
+           PERFORM 1000-VALIDATE-FIELDS THRU 1000-EXIT.
+
+      *****************************************************************
+      * Allocate the next customer ID ourselves, rather than expect   *
+      * the caller to already know the key it wants                   *
+      *****************************************************************
+           IF WS-FIELDS-VALID
+              PERFORM 2000-GENERATE-CUSTOMER-ID THRU 2000-EXIT
+           END-IF.
+
+      *****************************************************************
+      * Make sure a customer is not already on file under this ID     *
+      * before we attempt the write, so a fat-fingered or re-used ID  *
+      * gets a clear message instead of a generic write failure       *
+      *****************************************************************
+           IF WS-FIELDS-VALID
+              MOVE BCS-REC-PID TO WS-BNKCUST-RID
+              EXEC CICS READ FILE('BNKCUST')
+                        INTO(WS-DUP-CHECK-REC)
+                        RIDFLD(WS-BNKCUST-RID)
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
+              END-EXEC
+
+              IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 16   TO RESPONSERETCODE
+                 MOVE 1009 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADD FAILED - CUSTOMER ID ALREADY EXISTS'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      * Stamp today's date onto the record before it goes to file -   *
+      * captured here, once, so the audit entry below logs the same   *
+      * moment rather than a separate ASKTIME a few lines later        *
+      *****************************************************************
+           IF WS-FIELDS-VALID
+              EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+              EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                        YYYYMMDD(WS-AUDIT-DATE)
+                        TIME(WS-AUDIT-TIME)
+              END-EXEC
+              MOVE WS-AUDIT-DATE TO BCS-REC-DATE-ADDED
+           END-IF.
+
+      *****************************************************************
+      * Now attempt to put the requested record on file                *
+      *****************************************************************
+           IF WS-FIELDS-VALID
+              EXEC CICS WRITE FILE('BNKCUST')
+                              FROM(WS-BNKCUST-REC)
+                              LENGTH(LENGTH OF WS-BNKCUST-REC)
+                              RIDFLD(BCS-REC-PID)
+                              RESP(WS-RESP)
+                              RESP2(WS-RESP2)
+              END-EXEC
+
       *****************************************************************
       * Did we get the record OK                                      *
       *****************************************************************
-           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
-              STRING
-                BCS-REC-NAME DELIMITED BY SIZE
-                ' USER ADDED SUCCESSFULLY'
-                             DELIMITED BY SIZE
-              INTO RESPONSEMSG
-              END-STRING
-           ELSE
-              STRING
-                BCS-REC-NAME DELIMITED BY SIZE
-                ' USER ADD FAILED'
-                             DELIMITED BY SIZE
-              INTO RESPONSEMSG
-              END-STRING
+              IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                 MOVE WS-RESP TO RESPONSERETCODE
+                 MOVE 0       TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID  DELIMITED BY SIZE
+                   ' '          DELIMITED BY SIZE
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADDED SUCCESSFULLY'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+                 PERFORM 4000-WRITE-AUDIT-ENTRY THRU 4000-EXIT
+              ELSE
+                 MOVE WS-RESP  TO RESPONSERETCODE
+                 PERFORM 5000-SET-REASON-CODE THRU 5000-EXIT
+              END-IF
            END-IF.
 
       *****************************************************************
       * Move the result back to the callers area                      *
       *****************************************************************
-           
-           MOVE WS-RESP     TO RESPONSERETCODE
-           MOVE WS-RESP2    TO REASONRETCODE
            MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
 
       *****************************************************************
@@ -116,6 +197,233 @@
            END-EXEC.
            GOBACK.
 
+       1000-VALIDATE-FIELDS.
+      *****************************************************************
+      * Basic field-level edits on the incoming CBANKVCS record -     *
+      * reject a blank name or a malformed numeric field and tell     *
+      * the caller exactly which one is wrong                         *
+      *****************************************************************
+           SET WS-FIELDS-VALID TO TRUE.
+           EVALUATE TRUE
+              WHEN BCS-REC-NAME = SPACES
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1001 TO REASONRETCODE
+                 STRING 'USER ADD FAILED - CUSTOMER NAME IS BLANK'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-SORT-CODE NOT NUMERIC
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1002 TO REASONRETCODE
+                 STRING 'USER ADD FAILED - SORT CODE IS NOT NUMERIC'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-ACCOUNT-NO NOT NUMERIC
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1003 TO REASONRETCODE
+                 STRING 'USER ADD FAILED - ACCOUNT NO IS NOT NUMERIC'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-DATE-OF-BIRTH NOT NUMERIC
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1004 TO REASONRETCODE
+                 STRING 'USER ADD FAILED - DATE OF BIRTH IS NOT NUMERIC'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           IF WS-FIELDS-INVALID
+              MOVE 16 TO RESPONSERETCODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
 
+       2000-GENERATE-CUSTOMER-ID.
+      *****************************************************************
+      * Pull the next customer number from the same reserved BNKCUST  *
+      * control record (key '00000') that CUSTLOAD increments in      *
+      * batch, so online and batch additions always draw from one     *
+      * shared sequence and can never hand out the same ID - the READ *
+      * UPDATE below holds CICS's normal record-level lock on '00000' *
+      * until the REWRITE/WRITE completes                              *
+      *****************************************************************
+           MOVE '00000' TO CTL-KEY.
+           EXEC CICS READ FILE('BNKCUST')
+                     INTO(WS-CONTROL-REC)
+                     RIDFLD(CTL-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NORMAL)
+                 ADD 1 TO CTL-LAST-CUSTNO
+                 EXEC CICS REWRITE FILE('BNKCUST')
+                           FROM(WS-CONTROL-REC)
+                           LENGTH(LENGTH OF WS-CONTROL-REC)
+                           RESP(WS-RESP)
+                           RESP2(WS-RESP2)
+                 END-EXEC
+              WHEN DFHRESP(NOTFND)
+                 MOVE '00000' TO CTL-KEY
+                 MOVE 1       TO CTL-LAST-CUSTNO
+                 EXEC CICS WRITE FILE('BNKCUST')
+                           FROM(WS-CONTROL-REC)
+                           LENGTH(LENGTH OF WS-CONTROL-REC)
+                           RIDFLD(CTL-KEY)
+                           RESP(WS-RESP)
+                           RESP2(WS-RESP2)
+                 END-EXEC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              IF CTL-LAST-CUSTNO IS GREATER THAN 99999
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 16   TO RESPONSERETCODE
+                 MOVE 1008 TO REASONRETCODE
+                 STRING
+                   'USER ADD FAILED - CUSTOMER ID SEQUENCE'
+                                DELIMITED BY SIZE
+                   ' EXHAUSTED' DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              ELSE
+                 MOVE CTL-LAST-CUSTNO     TO WS-NEXT-CUSTNO-EDIT
+                 MOVE WS-NEXT-CUSTNO-EDIT TO BCS-REC-PID
+              END-IF
+           ELSE
+              SET WS-FIELDS-INVALID TO TRUE
+              MOVE WS-RESP  TO RESPONSERETCODE
+              MOVE 1005     TO REASONRETCODE
+              STRING 'USER ADD FAILED - UNABLE TO ALLOCATE CUSTOMER ID'
+                     DELIMITED BY SIZE
+                INTO RESPONSEMSG
+              END-STRING
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       4000-WRITE-AUDIT-ENTRY.
+      *****************************************************************
+      * Append an entry to the CUSTAUDT audit journal for this add so *
+      * we can answer who onboarded this customer, and when - reuses  *
+      * the date/time already captured against BCS-REC-DATE-ADDED     *
+      * above instead of asking CICS for the time twice                *
+      *****************************************************************
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           MOVE SPACES        TO WS-AUDIT-REC.
+           SET CAJ-ACTION-ADD TO TRUE.
+           MOVE WS-USERID     TO CAJ-USERID.
+           STRING
+             WS-AUDIT-DATE DELIMITED BY SIZE
+             '-'           DELIMITED BY SIZE
+             WS-AUDIT-TIME DELIMITED BY SIZE
+           INTO CAJ-TIMESTAMP
+           END-STRING.
+           MOVE BCS-REC-PID   TO CAJ-CUST-PID.
+           MOVE BCS-REC-NAME  TO CAJ-CUST-NAME.
+           EXEC CICS WRITE JOURNALNAME('CUSTAUDT')
+                     FROM(WS-AUDIT-REC)
+                     LENGTH(LENGTH OF WS-AUDIT-REC)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+      *****************************************************************
+      * Also drop a copy onto the CUSTAUD extrapartition TDQ, which is *
+      * backed by a plain sequential dataset - CUSTBKUP's overnight    *
+      * balancing report reads that dataset directly as CUSTAUDF, so  *
+      * the batch side never has to reach into the CICS journal itself*
+      *****************************************************************
+           EXEC CICS WRITEQ TD QUEUE('CUSTAUD')
+                     FROM(WS-AUDIT-REC)
+                     LENGTH(LENGTH OF WS-AUDIT-REC)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+       4000-EXIT.
+           EXIT.
+
+       5000-SET-REASON-CODE.
+      *****************************************************************
+      * Turn the DFHRESP condition from the failed WRITE into a       *
+      * specific reason code and message, rather than lumping every   *
+      * failure into one generic response                             *
+      *****************************************************************
+           EVALUATE WS-RESP
+              WHEN DFHRESP(DUPREC)
+                 MOVE 2001 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADD FAILED - CUSTOMER ID ALREADY EXISTS'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(NOSPACE)
+                 MOVE 2002 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADD FAILED - NO SPACE LEFT ON FILE'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(FILENOTFOUND)
+                 MOVE 2003 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADD FAILED - BNKCUST FILE NOT FOUND'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 2004 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADD FAILED - BNKCUST FILE NOT OPEN'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN OTHER
+                 MOVE WS-RESP2 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER ADD FAILED'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+           END-EVALUATE.
+       5000-EXIT.
+           EXIT.
+
+       9999-ABEND-EXIT.
+      *****************************************************************
+      * Reached only if something above abends - back out any         *
+      * recoverable updates still in flight (the CUSTCTL REWRITE/      *
+      * WRITE in 2000-GENERATE-CUSTOMER-ID holds a lock until here if  *
+      * the abend landed between that and task end) before building a *
+      * clean response and handing control back rather than letting    *
+      * the transaction go down                                        *
+      *****************************************************************
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           EXEC CICS ASSIGN ABCODE(WS-ABEND-CODE) END-EXEC.
+           MOVE -1   TO RESPONSERETCODE.
+           MOVE 9999 TO REASONRETCODE.
+           STRING
+             BCS-REC-NAME  DELIMITED BY SIZE
+             ' USER ADD FAILED - TRANSACTION ABENDED '
+                           DELIMITED BY SIZE
+             WS-ABEND-CODE DELIMITED BY SIZE
+           INTO RESPONSEMSG
+           END-STRING.
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
 
       * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
