@@ -0,0 +1,258 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     CUSTLIST.CBL                                     *
+      * Function:    New-accounts report                              *
+      *              VSAM version                                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CUSTLIST.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'CUSTLIST'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-RESP2                              PIC S9(8) COMP.
+         05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-BROWSE-SW                          PIC X(01)
+             VALUE 'Y'.
+             88  WS-BROWSE-ACTIVE                  VALUE 'Y'.
+             88  WS-BROWSE-ENDED                   VALUE 'N'.
+
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+
+       01  WS-COMMAREA.
+       COPY CUSTLREQ.
+       COPY ADDRESP.
+
+       01  WS-ABEND-STORAGE.
+       COPY CABENDD.
+
+       01  WS-REPORT-LINE.
+           05  WSR-PID                              PIC X(05).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-NAME                             PIC X(30).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-ADDR1                            PIC X(30).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-ADDR2                            PIC X(30).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-ADDR3                            PIC X(30).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-ADDR4                            PIC X(30).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-POSTCODE                         PIC X(08).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-DATE-OF-BIRTH                    PIC 9(08).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-SORT-CODE                        PIC 9(06).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-ACCOUNT-NO                       PIC 9(08).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-TEL-NO                           PIC X(15).
+           05  FILLER                               PIC X(02)
+               VALUE SPACES.
+           05  WSR-DATE-ADDED                       PIC 9(08).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                             PIC X(250).
+
+      * COPY CENTRY.
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Move the passed data to our area                              *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
+      *****************************************************************
+      * Initialize our output area - RESPONSEMSG is cleared explicitly*
+      * (rather than the whole commarea, which still holds the       *
+      * caller's CLQ-DATE-FROM/CLQ-DATE-TO range we need below) so    *
+      * STRING does not leave stray trailing bytes from the caller's  *
+      * original request behind in the message we hand back          *
+      *****************************************************************
+           MOVE 0      TO RESPONSERETCODE.
+           MOVE 0      TO REASONRETCODE.
+           MOVE 0      TO CLQ-RECORD-COUNT.
+           MOVE SPACES TO RESPONSEMSG.
+
+      *****************************************************************
+      * Trap any abend below this point so we return a clean response *
+      * through the commarea instead of taking the transaction down   *
+      *****************************************************************
+           EXEC CICS HANDLE ABEND
+                     LABEL(9999-ABEND-EXIT)
+           END-EXEC.
+
+      *****************************************************************
+      * Browse BNKCUST from the start of the file, listing every      *
+      * customer whose BCS-REC-DATE-ADDED falls within the caller's   *
+      * requested date range                                          *
+      *****************************************************************
+           PERFORM 1000-BROWSE-BNKCUST THRU 1000-EXIT.
+
+           MOVE 0 TO RESPONSERETCODE.
+           STRING
+             'NEW-ACCOUNTS REPORT COMPLETE' DELIMITED BY SIZE
+           INTO RESPONSEMSG
+           END-STRING.
+
+      *****************************************************************
+      * Move the result back to the callers area                      *
+      *****************************************************************
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+       1000-BROWSE-BNKCUST.
+      *****************************************************************
+      * STARTBR/READNEXT loop over BNKCUST, writing one report line   *
+      * per customer added within the requested date range            *
+      *****************************************************************
+           MOVE LOW-VALUES TO WS-BNKCUST-RID.
+           EXEC CICS STARTBR FILE('BNKCUST')
+                     RIDFLD(WS-BNKCUST-RID)
+                     GTEQ
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              SET WS-BROWSE-ACTIVE TO TRUE
+           ELSE
+              SET WS-BROWSE-ENDED TO TRUE
+           END-IF.
+
+           PERFORM 1100-READ-NEXT-CUSTOMER THRU 1100-EXIT
+              UNTIL WS-BROWSE-ENDED.
+
+           EXEC CICS ENDBR FILE('BNKCUST') END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-NEXT-CUSTOMER.
+      *****************************************************************
+      * Read one customer forward and, if it falls in range, write    *
+      * it to the report; DFHRESP(ENDFILE) stops the browse loop      *
+      *****************************************************************
+           EXEC CICS READNEXT FILE('BNKCUST')
+                     INTO(WS-BNKCUST-REC)
+                     RIDFLD(WS-BNKCUST-RID)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+              IF BCS-REC-PID IS NOT EQUAL TO '00000'
+                 AND BCS-REC-DATE-ADDED IS GREATER THAN OR EQUAL TO
+                                                     CLQ-DATE-FROM
+                 AND BCS-REC-DATE-ADDED IS LESS THAN OR EQUAL TO
+                                                     CLQ-DATE-TO
+                 PERFORM 1200-WRITE-REPORT-LINE THRU 1200-EXIT
+                 ADD 1 TO CLQ-RECORD-COUNT
+              END-IF
+           ELSE
+              SET WS-BROWSE-ENDED TO TRUE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-WRITE-REPORT-LINE.
+      *****************************************************************
+      * Format one CBANKVCS record onto the new-accounts report and   *
+      * hand it off to the report queue                                *
+      *****************************************************************
+           MOVE SPACES               TO WS-REPORT-LINE.
+           MOVE BCS-REC-PID           TO WSR-PID.
+           MOVE BCS-REC-NAME          TO WSR-NAME.
+           MOVE BCS-REC-ADDR1         TO WSR-ADDR1.
+           MOVE BCS-REC-ADDR2         TO WSR-ADDR2.
+           MOVE BCS-REC-ADDR3         TO WSR-ADDR3.
+           MOVE BCS-REC-ADDR4         TO WSR-ADDR4.
+           MOVE BCS-REC-POSTCODE      TO WSR-POSTCODE.
+           MOVE BCS-REC-DATE-OF-BIRTH TO WSR-DATE-OF-BIRTH.
+           MOVE BCS-REC-SORT-CODE     TO WSR-SORT-CODE.
+           MOVE BCS-REC-ACCOUNT-NO    TO WSR-ACCOUNT-NO.
+           MOVE BCS-REC-TEL-NO        TO WSR-TEL-NO.
+           MOVE BCS-REC-DATE-ADDED    TO WSR-DATE-ADDED.
+
+           EXEC CICS WRITEQ TD QUEUE('CUSTRPT')
+                     FROM(WS-REPORT-LINE)
+                     LENGTH(LENGTH OF WS-REPORT-LINE)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+       1200-EXIT.
+           EXIT.
+
+       9999-ABEND-EXIT.
+      *****************************************************************
+      * Reached only if something above abends - build a clean        *
+      * response and hand control back rather than letting the        *
+      * transaction go down                                            *
+      *****************************************************************
+           EXEC CICS ASSIGN ABCODE(WS-ABEND-CODE) END-EXEC.
+           MOVE -1   TO RESPONSERETCODE.
+           MOVE 9999 TO REASONRETCODE.
+           STRING
+             'NEW-ACCOUNTS REPORT FAILED - TRANSACTION ABENDED '
+                           DELIMITED BY SIZE
+             WS-ABEND-CODE DELIMITED BY SIZE
+           INTO RESPONSEMSG
+           END-STRING.
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
