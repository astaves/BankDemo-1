@@ -0,0 +1,392 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     DELCUST.CBL                                      *
+      * Function:    Remove User details                              *
+      *              VSAM version                                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DELCUST.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'DELCUST'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-RESP2                              PIC S9(8) COMP.
+         05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-VALID-SW                           PIC X(01)
+             VALUE 'Y'.
+             88  WS-FIELDS-VALID                   VALUE 'Y'.
+             88  WS-FIELDS-INVALID                 VALUE 'N'.
+         05  WS-USERID                             PIC X(08).
+         05  WS-ABSTIME                            PIC S9(15) COMP-3.
+         05  WS-AUDIT-DATE                         PIC 9(08).
+         05  WS-AUDIT-TIME                         PIC 9(06).
+         05  WS-SCREEN-FLAG                        PIC X(01)
+             VALUE SPACES.
+
+      *****************************************************************
+      * The record currently on file, read for update so we can hold  *
+      * it across the DELETE and still have the name for the audit    *
+      * entry and RESPONSEMSG once it is gone                          *
+      *****************************************************************
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+
+       01 WS-AUDIT-REC.
+       COPY CUSTAUD.
+
+       01  WS-COMMAREA.
+       COPY ADDRESP.
+
+       01  WS-ABEND-STORAGE.
+       COPY CABENDD.
+
+      *****************************************************************
+      * Symbolic map for the DELCUST1 screen, and the AID-key values  *
+      * CICS supplies in EIBAID so we can test for PF3                *
+      *****************************************************************
+       COPY DELCUST1.
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                             PIC X(250).
+
+      * COPY CENTRY.
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Initialize our output area                                    *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE 0      TO RESPONSERETCODE.
+           MOVE 0      TO REASONRETCODE.
+
+      *****************************************************************
+      * Trap any abend below this point so we return a clean response *
+      * through the commarea instead of taking the transaction down   *
+      *****************************************************************
+           EXEC CICS HANDLE ABEND
+                     LABEL(9999-ABEND-EXIT)
+           END-EXEC.
+
+      *****************************************************************
+      * EIBCALEN tells us which leg of the conversation we are on -   *
+      * first entry at the terminal sends the blank screen, the       *
+      * return trip processes what the user keyed, and anything else  *
+      * is the existing commarea-driven business-service call         *
+      *****************************************************************
+           EVALUATE EIBCALEN
+              WHEN 0
+                 PERFORM 0100-SEND-INITIAL-MAP THRU 0100-EXIT
+                 EXEC CICS RETURN TRANSID(EIBTRNID)
+                           COMMAREA(WS-SCREEN-FLAG)
+                           LENGTH(LENGTH OF WS-SCREEN-FLAG)
+                 END-EXEC
+                 GOBACK
+              WHEN LENGTH OF WS-SCREEN-FLAG
+                 PERFORM 0200-PROCESS-SCREEN-INPUT THRU 0200-EXIT
+              WHEN OTHER
+                 MOVE DFHCOMMAREA TO WS-BNKCUST-REC
+                 PERFORM 2000-PROCESS-DELETE THRU 2000-EXIT
+                 MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH)
+           END-EVALUATE.
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+       0100-SEND-INITIAL-MAP.
+      *****************************************************************
+      * First entry from the terminal - send the blank DELCUST1 map   *
+      *****************************************************************
+           MOVE LOW-VALUES TO DELCUST1O.
+           EXEC CICS SEND MAP('DELCUST1')
+                     MAPSET('DELCUST')
+                     FROM(DELCUST1O)
+                     ERASE
+           END-EXEC.
+       0100-EXIT.
+           EXIT.
+
+       0200-PROCESS-SCREEN-INPUT.
+      *****************************************************************
+      * Return trip from the screen - PF3 ends the conversation,      *
+      * otherwise receive the key and confirm flag and attempt the    *
+      * delete, then redisplay the map with the result message        *
+      *****************************************************************
+           IF EIBAID = DFHPF3
+              EXEC CICS RETURN
+              END-EXEC
+              GOBACK
+           END-IF.
+
+           EXEC CICS RECEIVE MAP('DELCUST1')
+                     MAPSET('DELCUST')
+                     INTO(DELCUST1I)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE SPACES         TO WS-BNKCUST-REC.
+           MOVE PID OF DELCUST1I TO
+               BCS-REC-PID OF WS-BNKCUST-REC.
+
+           IF CONF OF DELCUST1I = 'Y'
+              PERFORM 2000-PROCESS-DELETE THRU 2000-EXIT
+           ELSE
+              MOVE 16   TO RESPONSERETCODE
+              MOVE 1007 TO REASONRETCODE
+              STRING 'USER DELETE FAILED - CONFIRM WITH Y TO DELETE'
+                     DELIMITED BY SIZE
+                INTO RESPONSEMSG
+              END-STRING
+           END-IF.
+
+           PERFORM 0400-SEND-RESULT-MAP THRU 0400-EXIT.
+
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                     COMMAREA(WS-SCREEN-FLAG)
+                     LENGTH(LENGTH OF WS-SCREEN-FLAG)
+           END-EXEC.
+           GOBACK.
+       0200-EXIT.
+           EXIT.
+
+       0400-SEND-RESULT-MAP.
+      *****************************************************************
+      * Redisplay the map, data-only, with the PID keyed back and the *
+      * result message from the delete attempt                        *
+      *****************************************************************
+           MOVE LOW-VALUES TO DELCUST1O.
+           MOVE BCS-REC-PID OF WS-BNKCUST-REC TO PIDO OF DELCUST1O.
+           MOVE RESPONSEMSG TO MSGO OF DELCUST1O.
+           EXEC CICS SEND MAP('DELCUST1')
+                     MAPSET('DELCUST')
+                     FROM(DELCUST1O)
+                     DATAONLY
+           END-EXEC.
+       0400-EXIT.
+           EXIT.
+
+       2000-PROCESS-DELETE.
+      *****************************************************************
+      * Validate the key, read the customer for update, and remove    *
+      * the record - shared by the screen flow and the commarea-      *
+      * driven business-service call                                  *
+      *****************************************************************
+           PERFORM 1000-VALIDATE-FIELDS THRU 1000-EXIT.
+
+           IF WS-FIELDS-VALID
+              MOVE BCS-REC-PID TO WS-BNKCUST-RID
+              EXEC CICS READ FILE('BNKCUST')
+                        INTO(WS-BNKCUST-REC)
+                        RIDFLD(WS-BNKCUST-RID)
+                        UPDATE
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
+              END-EXEC
+
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE WS-RESP  TO RESPONSERETCODE
+                 PERFORM 5000-SET-REASON-CODE THRU 5000-EXIT
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      * Now attempt to remove the record from file                    *
+      *****************************************************************
+           IF WS-FIELDS-VALID
+              EXEC CICS DELETE FILE('BNKCUST')
+                               RIDFLD(BCS-REC-PID)
+                               RESP(WS-RESP)
+                               RESP2(WS-RESP2)
+              END-EXEC
+
+      *****************************************************************
+      * Did we remove the record OK                                   *
+      *****************************************************************
+              IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                 MOVE WS-RESP TO RESPONSERETCODE
+                 MOVE 0       TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID  DELIMITED BY SIZE
+                   ' '          DELIMITED BY SIZE
+                   BCS-REC-NAME DELIMITED BY SIZE
+                   ' USER DELETED SUCCESSFULLY'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+                 PERFORM 4000-WRITE-AUDIT-ENTRY THRU 4000-EXIT
+              ELSE
+                 MOVE WS-RESP  TO RESPONSERETCODE
+                 PERFORM 5000-SET-REASON-CODE THRU 5000-EXIT
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       1000-VALIDATE-FIELDS.
+      *****************************************************************
+      * Only the key is required to remove a customer - just make     *
+      * sure the caller actually gave us one                          *
+      *****************************************************************
+           SET WS-FIELDS-VALID TO TRUE.
+           IF BCS-REC-PID = SPACES
+              SET WS-FIELDS-INVALID TO TRUE
+              MOVE 16   TO RESPONSERETCODE
+              MOVE 1006 TO REASONRETCODE
+              STRING 'USER DELETE FAILED - CUSTOMER ID IS BLANK'
+                     DELIMITED BY SIZE
+                INTO RESPONSEMSG
+              END-STRING
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       4000-WRITE-AUDIT-ENTRY.
+      *****************************************************************
+      * Append an entry to the CUSTAUDT audit journal for this        *
+      * removal so we can answer who removed this customer, and when  *
+      *****************************************************************
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-AUDIT-DATE)
+                     TIME(WS-AUDIT-TIME)
+           END-EXEC.
+           MOVE SPACES           TO WS-AUDIT-REC.
+           SET CAJ-ACTION-DELETE TO TRUE.
+           MOVE WS-USERID        TO CAJ-USERID.
+           STRING
+             WS-AUDIT-DATE DELIMITED BY SIZE
+             '-'           DELIMITED BY SIZE
+             WS-AUDIT-TIME DELIMITED BY SIZE
+           INTO CAJ-TIMESTAMP
+           END-STRING.
+           MOVE BCS-REC-PID   TO CAJ-CUST-PID.
+           MOVE BCS-REC-NAME  TO CAJ-CUST-NAME.
+           EXEC CICS WRITE JOURNALNAME('CUSTAUDT')
+                     FROM(WS-AUDIT-REC)
+                     LENGTH(LENGTH OF WS-AUDIT-REC)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+
+      *****************************************************************
+      * Also drop the entry on the CUSTAUD extrapartition queue - this *
+      * is the dataset CUSTBKUP's balancing report reads as CUSTAUDF   *
+      *****************************************************************
+           EXEC CICS WRITEQ TD QUEUE('CUSTAUD')
+                     FROM(WS-AUDIT-REC)
+                     LENGTH(LENGTH OF WS-AUDIT-REC)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+       4000-EXIT.
+           EXIT.
+
+       5000-SET-REASON-CODE.
+      *****************************************************************
+      * Turn the DFHRESP condition from the failed READ/DELETE into a *
+      * specific reason code and message, rather than lumping every   *
+      * failure into one generic response                             *
+      *****************************************************************
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NOTFND)
+                 MOVE 2005 TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID DELIMITED BY SIZE
+                   ' USER DELETE FAILED - CUSTOMER ID NOT FOUND'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(FILENOTFOUND)
+                 MOVE 2003 TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID DELIMITED BY SIZE
+                   ' USER DELETE FAILED - BNKCUST FILE NOT FOUND'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 2004 TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID DELIMITED BY SIZE
+                   ' USER DELETE FAILED - BNKCUST FILE NOT OPEN'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN OTHER
+                 MOVE WS-RESP2 TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID DELIMITED BY SIZE
+                   ' USER DELETE FAILED'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+           END-EVALUATE.
+       5000-EXIT.
+           EXIT.
+
+       9999-ABEND-EXIT.
+      *****************************************************************
+      * Reached only if something above abends - back out any         *
+      * recoverable updates still in flight (the READ UPDATE/DELETE   *
+      * in 2000-PROCESS-DELETE holds a lock until here if the abend   *
+      * landed between that and task end) before building a clean     *
+      * response and handing control back rather than letting the     *
+      * transaction go down                                            *
+      *****************************************************************
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           EXEC CICS ASSIGN ABCODE(WS-ABEND-CODE) END-EXEC.
+           MOVE -1   TO RESPONSERETCODE.
+           MOVE 9999 TO REASONRETCODE.
+           STRING
+             BCS-REC-PID   DELIMITED BY SIZE
+             ' USER DELETE FAILED - TRANSACTION ABENDED '
+                           DELIMITED BY SIZE
+             WS-ABEND-CODE DELIMITED BY SIZE
+           INTO RESPONSEMSG
+           END-STRING.
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
