@@ -0,0 +1,449 @@
+      *****************************************************************
+      *                                                               *
+      * Copyright (C) 2010-2021 Micro Focus.  All Rights Reserved     *
+      * This software may be used, modified, and distributed          *
+      * (provided this notice is included without modification)       *
+      * solely for internal demonstration purposes with other         *
+      * Micro Focus software, and is otherwise subject to the EULA at *
+      * https://www.microfocus.com/en-us/legal/software-licensing.    *
+      *                                                               *
+      * THIS SOFTWARE IS PROVIDED "AS IS" AND ALL IMPLIED             *
+      * WARRANTIES, INCLUDING THE IMPLIED WARRANTIES OF               *
+      * MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE,         *
+      * SHALL NOT APPLY.                                              *
+      * TO THE EXTENT PERMITTED BY LAW, IN NO EVENT WILL              *
+      * MICRO FOCUS HAVE ANY LIABILITY WHATSOEVER IN CONNECTION       *
+      * WITH THIS SOFTWARE.                                           *
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      * Program:     UPDCUST.CBL                                      *
+      * Function:    Amend User details                               *
+      *              VSAM version                                     *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           UPDCUST.
+       DATE-WRITTEN.
+           August 2026.
+       DATE-COMPILED.
+           Today.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MISC-STORAGE.
+         05  WS-PROGRAM-ID                         PIC X(8)
+             VALUE 'UPDCUST'.
+         05  WS-COMMAREA-LENGTH                    PIC 9(5).
+         05  WS-RESP                               PIC S9(8) COMP.
+         05  WS-RESP2                              PIC S9(8) COMP.
+         05  WS-BNKCUST-RID                        PIC X(5).
+         05  WS-VALID-SW                           PIC X(01)
+             VALUE 'Y'.
+             88  WS-FIELDS-VALID                   VALUE 'Y'.
+             88  WS-FIELDS-INVALID                 VALUE 'N'.
+         05  WS-USERID                             PIC X(08).
+         05  WS-ABSTIME                            PIC S9(15) COMP-3.
+         05  WS-AUDIT-DATE                         PIC 9(08).
+         05  WS-AUDIT-TIME                         PIC 9(06).
+         05  WS-SCREEN-FLAG                        PIC X(01)
+             VALUE SPACES.
+
+      *****************************************************************
+      * The record currently on file, read for update so we can keep  *
+      * BCS-REC-DATE-ADDED intact and REWRITE the whole row back       *
+      *****************************************************************
+       01 WS-CURRENT-REC.
+       COPY CBANKVCS.
+
+       01 WS-BNKCUST-REC.
+       COPY CBANKVCS.
+
+       01 WS-AUDIT-REC.
+       COPY CUSTAUD.
+
+       01  WS-COMMAREA.
+       COPY ADDRESP.
+
+       01  WS-ABEND-STORAGE.
+       COPY CABENDD.
+
+      *****************************************************************
+      * Symbolic map for the UPDCUST1 teller screen - used only when   *
+      * this transaction is driven straight from a terminal rather     *
+      * than called as a business service over DFHCOMMAREA             *
+      *****************************************************************
+       COPY UPDCUST1.
+
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                             PIC X(250).
+
+      * COPY CENTRY.
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Initialize our output area                                    *
+      *****************************************************************
+           MOVE LENGTH OF WS-COMMAREA TO WS-COMMAREA-LENGTH.
+           MOVE SPACES TO WS-COMMAREA.
+           MOVE 0      TO RESPONSERETCODE.
+           MOVE 0      TO REASONRETCODE.
+
+      *****************************************************************
+      * Trap any abend below this point so we return a clean response *
+      * through the commarea instead of taking the transaction down   *
+      *****************************************************************
+           EXEC CICS HANDLE ABEND
+                     LABEL(9999-ABEND-EXIT)
+           END-EXEC.
+
+      *****************************************************************
+      * Three ways in: EIBCALEN = 0 is a bare terminal start, so send  *
+      * the blank amend screen; EIBCALEN the size of WS-SCREEN-FLAG is *
+      * the pseudo-conversational return trip from that screen; any   *
+      * other length is an existing caller driving us as a business   *
+      * service over DFHCOMMAREA, exactly as before                    *
+      *****************************************************************
+           EVALUATE EIBCALEN
+              WHEN 0
+                 PERFORM 0100-SEND-INITIAL-MAP THRU 0100-EXIT
+                 EXEC CICS RETURN TRANSID(EIBTRNID)
+                           COMMAREA(WS-SCREEN-FLAG)
+                           LENGTH(LENGTH OF WS-SCREEN-FLAG)
+                 END-EXEC
+                 GOBACK
+              WHEN LENGTH OF WS-SCREEN-FLAG
+                 PERFORM 0200-PROCESS-SCREEN-INPUT THRU 0200-EXIT
+              WHEN OTHER
+                 MOVE DFHCOMMAREA TO WS-BNKCUST-REC
+                 PERFORM 2000-PROCESS-UPDATE THRU 2000-EXIT
+                 MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH)
+           END-EVALUATE.
+
+      *****************************************************************
+      * Return to our caller                                          *
+      *****************************************************************
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+       0100-SEND-INITIAL-MAP.
+      *****************************************************************
+      * First-time terminal entry - send the blank amend screen and   *
+      * wait for the teller to key in a customer ID and new details   *
+      *****************************************************************
+           MOVE LOW-VALUES TO UPDCUST1O.
+           EXEC CICS SEND MAP('UPDCUST1')
+                     MAPSET('UPDCUST')
+                     FROM(UPDCUST1O)
+                     ERASE
+           END-EXEC.
+       0100-EXIT.
+           EXIT.
+
+       0200-PROCESS-SCREEN-INPUT.
+      *****************************************************************
+      * Return trip from the amend screen - PF3 ends the conversation,*
+      * otherwise receive the teller's input, run it through the same *
+      * business logic a commarea caller would get, and redisplay the *
+      * screen with the result                                        *
+      *****************************************************************
+           IF EIBAID = DFHPF3
+              EXEC CICS RETURN
+              END-EXEC
+              GOBACK
+           END-IF.
+
+           EXEC CICS RECEIVE MAP('UPDCUST1')
+                     MAPSET('UPDCUST')
+                     INTO(UPDCUST1I)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE SPACES TO WS-BNKCUST-REC.
+           MOVE PID   OF UPDCUST1I TO
+               BCS-REC-PID OF WS-BNKCUST-REC.
+           MOVE NAME  OF UPDCUST1I TO
+               BCS-REC-NAME OF WS-BNKCUST-REC.
+           MOVE ADDR1 OF UPDCUST1I TO
+               BCS-REC-ADDR1 OF WS-BNKCUST-REC.
+           MOVE ADDR2 OF UPDCUST1I TO
+               BCS-REC-ADDR2 OF WS-BNKCUST-REC.
+           MOVE ADDR3 OF UPDCUST1I TO
+               BCS-REC-ADDR3 OF WS-BNKCUST-REC.
+           MOVE ADDR4 OF UPDCUST1I TO
+               BCS-REC-ADDR4 OF WS-BNKCUST-REC.
+           MOVE PCODE OF UPDCUST1I TO
+               BCS-REC-POSTCODE OF WS-BNKCUST-REC.
+           MOVE DOB   OF UPDCUST1I TO
+               BCS-REC-DATE-OF-BIRTH OF WS-BNKCUST-REC.
+           MOVE SCODE OF UPDCUST1I TO
+               BCS-REC-SORT-CODE OF WS-BNKCUST-REC.
+           MOVE ACCT  OF UPDCUST1I TO
+               BCS-REC-ACCOUNT-NO OF WS-BNKCUST-REC.
+           MOVE TEL   OF UPDCUST1I TO
+               BCS-REC-TEL-NO OF WS-BNKCUST-REC.
+
+           PERFORM 2000-PROCESS-UPDATE THRU 2000-EXIT.
+           PERFORM 0400-SEND-RESULT-MAP THRU 0400-EXIT.
+
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                     COMMAREA(WS-SCREEN-FLAG)
+                     LENGTH(LENGTH OF WS-SCREEN-FLAG)
+           END-EXEC.
+           GOBACK.
+       0200-EXIT.
+           EXIT.
+
+       0400-SEND-RESULT-MAP.
+      *****************************************************************
+      * Redisplay the amend screen with the ID just processed and the *
+      * RESPONSEMSG text explaining what happened                      *
+      *****************************************************************
+           MOVE LOW-VALUES  TO UPDCUST1O.
+           MOVE BCS-REC-PID OF WS-BNKCUST-REC TO PIDO OF UPDCUST1O.
+           MOVE RESPONSEMSG TO MSGO OF UPDCUST1O.
+           EXEC CICS SEND MAP('UPDCUST1')
+                     MAPSET('UPDCUST')
+                     FROM(UPDCUST1O)
+                     DATAONLY
+           END-EXEC.
+       0400-EXIT.
+           EXIT.
+
+       2000-PROCESS-UPDATE.
+      *****************************************************************
+      * The actual amend business logic, shared by both the screen    *
+      * path above and a caller driving us over DFHCOMMAREA - edit    *
+      * the fields, hold the record for update, and REWRITE it back   *
+      *****************************************************************
+           PERFORM 1000-VALIDATE-FIELDS THRU 1000-EXIT.
+
+           IF WS-FIELDS-VALID
+              MOVE BCS-REC-PID OF WS-BNKCUST-REC TO WS-BNKCUST-RID
+              EXEC CICS READ FILE('BNKCUST')
+                        INTO(WS-CURRENT-REC)
+                        RIDFLD(WS-BNKCUST-RID)
+                        UPDATE
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
+              END-EXEC
+
+              IF WS-RESP IS NOT EQUAL TO DFHRESP(NORMAL)
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE WS-RESP  TO RESPONSERETCODE
+                 PERFORM 5000-SET-REASON-CODE THRU 5000-EXIT
+              ELSE
+                 MOVE BCS-REC-DATE-ADDED OF WS-CURRENT-REC
+                   TO BCS-REC-DATE-ADDED OF WS-BNKCUST-REC
+              END-IF
+           END-IF.
+
+           IF WS-FIELDS-VALID
+              EXEC CICS REWRITE FILE('BNKCUST')
+                                FROM(WS-BNKCUST-REC)
+                                LENGTH(LENGTH OF WS-BNKCUST-REC)
+                                RESP(WS-RESP)
+                                RESP2(WS-RESP2)
+              END-EXEC
+
+              IF WS-RESP IS EQUAL TO DFHRESP(NORMAL)
+                 MOVE WS-RESP TO RESPONSERETCODE
+                 MOVE 0       TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID OF WS-BNKCUST-REC  DELIMITED BY SIZE
+                   ' '          DELIMITED BY SIZE
+                   BCS-REC-NAME OF WS-BNKCUST-REC DELIMITED BY SIZE
+                   ' USER UPDATED SUCCESSFULLY'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+                 PERFORM 4000-WRITE-AUDIT-ENTRY THRU 4000-EXIT
+              ELSE
+                 MOVE WS-RESP  TO RESPONSERETCODE
+                 PERFORM 5000-SET-REASON-CODE THRU 5000-EXIT
+              END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       1000-VALIDATE-FIELDS.
+      *****************************************************************
+      * Basic field-level edits on the incoming CBANKVCS record -     *
+      * reject a blank name or a malformed numeric field and tell     *
+      * the caller exactly which one is wrong                         *
+      *****************************************************************
+           SET WS-FIELDS-VALID TO TRUE.
+           EVALUATE TRUE
+              WHEN BCS-REC-PID OF WS-BNKCUST-REC = SPACES
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1006 TO REASONRETCODE
+                 STRING 'USER UPDATE FAILED - CUSTOMER ID IS BLANK'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-NAME OF WS-BNKCUST-REC = SPACES
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1001 TO REASONRETCODE
+                 STRING 'USER UPDATE FAILED - CUSTOMER NAME IS BLANK'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-SORT-CODE OF WS-BNKCUST-REC NOT NUMERIC
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1002 TO REASONRETCODE
+                 STRING 'USER UPDATE FAILED - SORT CODE IS NOT NUMERIC'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-ACCOUNT-NO OF WS-BNKCUST-REC NOT NUMERIC
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1003 TO REASONRETCODE
+                 STRING 'USER UPDATE FAILED - ACCOUNT NO IS NOT NUMERIC'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN BCS-REC-DATE-OF-BIRTH OF WS-BNKCUST-REC NOT NUMERIC
+                 SET WS-FIELDS-INVALID TO TRUE
+                 MOVE 1004 TO REASONRETCODE
+                 STRING
+                   'USER UPDATE FAILED - DATE OF BIRTH IS NOT NUMERIC'
+                        DELIMITED BY SIZE
+                   INTO RESPONSEMSG
+                 END-STRING
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+           IF WS-FIELDS-INVALID
+              MOVE 16 TO RESPONSERETCODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       4000-WRITE-AUDIT-ENTRY.
+      *****************************************************************
+      * Append an entry to the CUSTAUDT audit journal for this amend  *
+      * so we can answer who changed this customer, and when          *
+      *****************************************************************
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-AUDIT-DATE)
+                     TIME(WS-AUDIT-TIME)
+           END-EXEC.
+           MOVE SPACES           TO WS-AUDIT-REC.
+           SET CAJ-ACTION-UPDATE TO TRUE.
+           MOVE WS-USERID        TO CAJ-USERID.
+           STRING
+             WS-AUDIT-DATE DELIMITED BY SIZE
+             '-'           DELIMITED BY SIZE
+             WS-AUDIT-TIME DELIMITED BY SIZE
+           INTO CAJ-TIMESTAMP
+           END-STRING.
+           MOVE BCS-REC-PID OF WS-BNKCUST-REC   TO CAJ-CUST-PID.
+           MOVE BCS-REC-NAME OF WS-BNKCUST-REC  TO CAJ-CUST-NAME.
+           EXEC CICS WRITE JOURNALNAME('CUSTAUDT')
+                     FROM(WS-AUDIT-REC)
+                     LENGTH(LENGTH OF WS-AUDIT-REC)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+      *****************************************************************
+      * Also drop a copy onto the CUSTAUD extrapartition TDQ that     *
+      * CUSTBKUP reads directly in batch as CUSTAUDF                   *
+      *****************************************************************
+           EXEC CICS WRITEQ TD QUEUE('CUSTAUD')
+                     FROM(WS-AUDIT-REC)
+                     LENGTH(LENGTH OF WS-AUDIT-REC)
+                     RESP(WS-RESP)
+                     RESP2(WS-RESP2)
+           END-EXEC.
+       4000-EXIT.
+           EXIT.
+
+       5000-SET-REASON-CODE.
+      *****************************************************************
+      * Turn the DFHRESP condition from the failed READ/REWRITE into  *
+      * a specific reason code and message, rather than lumping every *
+      * failure into one generic response                             *
+      *****************************************************************
+           EVALUATE WS-RESP
+              WHEN DFHRESP(NOTFND)
+                 MOVE 2005 TO REASONRETCODE
+                 STRING
+                   BCS-REC-PID OF WS-BNKCUST-REC DELIMITED BY SIZE
+                   ' USER UPDATE FAILED - CUSTOMER ID NOT FOUND'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(NOSPACE)
+                 MOVE 2002 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME OF WS-BNKCUST-REC DELIMITED BY SIZE
+                   ' USER UPDATE FAILED - NO SPACE LEFT ON FILE'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(FILENOTFOUND)
+                 MOVE 2003 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME OF WS-BNKCUST-REC DELIMITED BY SIZE
+                   ' USER UPDATE FAILED - BNKCUST FILE NOT FOUND'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN DFHRESP(NOTOPEN)
+                 MOVE 2004 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME OF WS-BNKCUST-REC DELIMITED BY SIZE
+                   ' USER UPDATE FAILED - BNKCUST FILE NOT OPEN'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+              WHEN OTHER
+                 MOVE WS-RESP2 TO REASONRETCODE
+                 STRING
+                   BCS-REC-NAME OF WS-BNKCUST-REC DELIMITED BY SIZE
+                   ' USER UPDATE FAILED'
+                                DELIMITED BY SIZE
+                 INTO RESPONSEMSG
+                 END-STRING
+           END-EVALUATE.
+       5000-EXIT.
+           EXIT.
+
+       9999-ABEND-EXIT.
+      *****************************************************************
+      * Reached only if something above abends - back out any         *
+      * recoverable updates still in flight (the READ UPDATE/REWRITE  *
+      * in 2000-PROCESS-UPDATE holds a lock until here if the abend   *
+      * landed between that and task end) before building a clean     *
+      * response and handing control back rather than letting the     *
+      * transaction go down                                            *
+      *****************************************************************
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           EXEC CICS ASSIGN ABCODE(WS-ABEND-CODE) END-EXEC.
+           MOVE -1   TO RESPONSERETCODE.
+           MOVE 9999 TO REASONRETCODE.
+           STRING
+             BCS-REC-NAME OF WS-BNKCUST-REC  DELIMITED BY SIZE
+             ' USER UPDATE FAILED - TRANSACTION ABENDED '
+                           DELIMITED BY SIZE
+             WS-ABEND-CODE DELIMITED BY SIZE
+           INTO RESPONSEMSG
+           END-STRING.
+           MOVE WS-COMMAREA TO DFHCOMMAREA(1:WS-COMMAREA-LENGTH).
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+       9999-EXIT.
+           EXIT.
+
+      * $ Version 5.99c sequenced on Wednesday 3 Mar 2011 at 1:00pm
